@@ -0,0 +1,21 @@
+//DEFENR   JOB (KC03F2A),'DEFINE ENRFIL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DEFINE THE COURSE ENROLLMENT VSAM KSDS, KEYED ON ENR-KEY     *
+//* (STUDENT ID + COURSE ID + TERM CODE, FIRST 21 BYTES OF THE   *
+//* RECORD).  RUN ONCE PER ENVIRONMENT BEFORE THE CICS ENRFIL    *
+//* FILE DEFINITION IS INSTALLED.                                *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE CLUSTER (NAME(KC03F2A.A4.ENRFIL)            -
+                   INDEXED                             -
+                   KEYS(21 0)                           -
+                   RECORDSIZE(87 87)                     -
+                   FREESPACE(10 10)                       -
+                   SHAREOPTIONS(2 3)                       -
+                   VOLUMES(VSAM01))                         -
+          DATA    (NAME(KC03F2A.A4.ENRFIL.DATA))
+          INDEX   (NAME(KC03F2A.A4.ENRFIL.INDEX))
+/*
