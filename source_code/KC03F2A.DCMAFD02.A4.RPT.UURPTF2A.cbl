@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UURPTF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    NIGHTLY STUDENT ROSTER REPORT.  READS THE STUDENT
+      *    EXTRACT FILE (EXTSTU) AFTER IT HAS BEEN SORTED BY
+      *    STATUS AND PROGRAM OF STUDY AND PRODUCES A PRINT-IMAGE
+      *    ROSTER REPORT, ONE SECTION PER STATUS AND ONE GROUP PER
+      *    PROGRAM OF STUDY WITHIN EACH STATUS, WITH SUBTOTALS AND
+      *    A GRAND TOTAL.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTSTU-FILE ASSIGN TO EXTSTU
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTSTU-STATUS.
+      *
+           SELECT REPSTU-FILE ASSIGN TO REPSTU
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPSTU-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTSTU-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY EXTSF2A.
+      *
+       FD  REPSTU-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EXTSTU-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-EXTSTU-OK                     VALUE '00'.
+           88  WS-EXTSTU-EOF                    VALUE '10'.
+      *
+       01  WS-REPSTU-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-REPSTU-OK                     VALUE '00'.
+      *
+       01  WS-FIRST-RECORD-SW               PIC X(01) VALUE 'Y'.
+           88  WS-FIRST-RECORD                  VALUE 'Y'.
+      *
+       01  WS-PREV-STATUS                   PIC X(01) VALUE SPACES.
+       01  WS-PREV-PROGRAM                  PIC X(06) VALUE SPACES.
+      *
+       01  WS-STATUS-TEXT                   PIC X(09) VALUE SPACES.
+      *
+       01  WS-LINE-COUNT                    PIC 9(02) VALUE 99.
+       01  WS-MAX-LINES                     PIC 9(02) VALUE 55.
+       01  WS-PAGE-COUNT                    PIC 9(04) VALUE ZERO.
+      *
+       01  WS-PROGRAM-COUNT                 PIC 9(05) VALUE ZERO.
+       01  WS-STATUS-COUNT                  PIC 9(06) VALUE ZERO.
+       01  WS-GRAND-COUNT                   PIC 9(07) VALUE ZERO.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER                       PIC X(01) VALUE '1'.
+           05  FILLER                       PIC X(30)
+               VALUE 'KC03F2A STUDENT ROSTER REPORT'.
+           05  FILLER                       PIC X(90) VALUE SPACES.
+           05  FILLER                       PIC X(05) VALUE 'PAGE '.
+           05  HL1-PAGE                     PIC ZZZ9.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(08) VALUE 'STATUS: '.
+           05  HL2-STATUS-TEXT              PIC X(09).
+      *
+       01  HEADING-LINE-3.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(12)
+               VALUE '  PROGRAM: '.
+           05  HL3-PROGRAM                  PIC X(06).
+      *
+       01  COLUMN-HEADING-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(11)
+               VALUE 'STUDENT ID '.
+           05  FILLER                       PIC X(21)
+               VALUE 'LAST NAME            '.
+           05  FILLER                       PIC X(16)
+               VALUE 'FIRST NAME      '.
+           05  FILLER                       PIC X(11)
+               VALUE 'ENROLL DATE'.
+      *
+       01  DETAIL-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  DL-STUDENT-ID                PIC X(09).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  DL-LAST-NAME                 PIC X(20).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  DL-FIRST-NAME                PIC X(15).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  DL-ENROLL-DATE               PIC 9(08).
+      *
+       01  PROGRAM-TOTAL-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(17)
+               VALUE '    STUDENTS IN '.
+           05  PTL-PROGRAM                  PIC X(06).
+           05  FILLER                       PIC X(04) VALUE ': '.
+           05  PTL-COUNT                    PIC ZZZZ9.
+      *
+       01  STATUS-TOTAL-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(17)
+               VALUE '  TOTAL STATUS  '.
+           05  STL-STATUS-TEXT              PIC X(09).
+           05  FILLER                       PIC X(02) VALUE ': '.
+           05  STL-COUNT                    PIC ZZZZZ9.
+      *
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(24)
+               VALUE 'TOTAL STUDENTS REPORTED:'.
+           05  GTL-COUNT                    PIC ZZZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           OPEN INPUT  EXTSTU-FILE.
+      *
+           IF NOT WS-EXTSTU-OK
+               DISPLAY 'UURPTF2A - OPEN EXTSTU FAILED - STATUS '
+                       WS-EXTSTU-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT REPSTU-FILE.
+      *
+           IF NOT WS-REPSTU-OK
+               DISPLAY 'UURPTF2A - OPEN REPSTU FAILED - STATUS '
+                       WS-REPSTU-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           GO TO 200-PROCESS-RECORDS.
+      *
+       200-PROCESS-RECORDS.
+      *
+           READ EXTSTU-FILE
+               AT END
+                   GO TO 700-FINAL-BREAK
+           END-READ.
+      *
+           IF NOT WS-EXTSTU-OK AND NOT WS-EXTSTU-EOF
+               DISPLAY 'UURPTF2A - READ EXTSTU FAILED - STATUS '
+                       WS-EXTSTU-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           IF WS-FIRST-RECORD
+               MOVE 'N'                      TO WS-FIRST-RECORD-SW
+               MOVE EXT-STATUS               TO WS-PREV-STATUS
+               MOVE EXT-PROGRAM-OF-STUDY     TO WS-PREV-PROGRAM
+               GO TO 250-NEW-STATUS
+           END-IF.
+      *
+           IF EXT-STATUS NOT = WS-PREV-STATUS
+               GO TO 300-STATUS-BREAK
+           END-IF.
+      *
+           IF EXT-PROGRAM-OF-STUDY NOT = WS-PREV-PROGRAM
+               GO TO 350-PROGRAM-BREAK
+           END-IF.
+      *
+           GO TO 500-PRINT-DETAIL.
+      *
+       250-NEW-STATUS.
+      * FIRST RECORD OF THE WHOLE REPORT - START STATUS AND
+      * PROGRAM GROUPS WITHOUT PRINTING EITHER TOTAL LINE YET.
+           GO TO 260-NEW-PROGRAM.
+      *
+       260-NEW-PROGRAM.
+      *
+           MOVE 99                          TO WS-LINE-COUNT.
+           GO TO 500-PRINT-DETAIL.
+      *
+       300-STATUS-BREAK.
+      *
+           GO TO 400-PROGRAM-TOTAL.
+      *
+       350-PROGRAM-BREAK.
+      *
+           GO TO 400-PROGRAM-TOTAL.
+      *
+       400-PROGRAM-TOTAL.
+      *
+           MOVE WS-PREV-PROGRAM              TO PTL-PROGRAM.
+           MOVE WS-PROGRAM-COUNT             TO PTL-COUNT.
+           MOVE PROGRAM-TOTAL-LINE           TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1                             TO WS-LINE-COUNT.
+           MOVE ZERO                         TO WS-PROGRAM-COUNT.
+      *
+           IF EXT-STATUS NOT = WS-PREV-STATUS
+               GO TO 450-STATUS-TOTAL
+           END-IF.
+      *
+           MOVE EXT-PROGRAM-OF-STUDY         TO WS-PREV-PROGRAM.
+           GO TO 260-NEW-PROGRAM.
+      *
+       450-STATUS-TOTAL.
+      *
+           IF WS-PREV-STATUS = 'A'
+               MOVE 'ACTIVE   '          TO WS-STATUS-TEXT
+           ELSE IF WS-PREV-STATUS = 'I'
+               MOVE 'INACTIVE '          TO WS-STATUS-TEXT
+           ELSE IF WS-PREV-STATUS = 'G'
+               MOVE 'GRADUATED'          TO WS-STATUS-TEXT
+           ELSE
+               MOVE 'UNKNOWN  '          TO WS-STATUS-TEXT
+           END-IF.
+           MOVE WS-STATUS-TEXT                TO STL-STATUS-TEXT.
+           MOVE WS-STATUS-COUNT                TO STL-COUNT.
+           MOVE STATUS-TOTAL-LINE              TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1                              TO WS-LINE-COUNT.
+           MOVE ZERO                          TO WS-STATUS-COUNT.
+      *
+           MOVE EXT-STATUS                    TO WS-PREV-STATUS.
+           MOVE EXT-PROGRAM-OF-STUDY          TO WS-PREV-PROGRAM.
+           GO TO 260-NEW-PROGRAM.
+      *
+       500-PRINT-DETAIL.
+      *
+           IF WS-LINE-COUNT NOT < WS-MAX-LINES
+               GO TO 600-NEW-PAGE
+           END-IF.
+      *
+           MOVE EXT-STUDENT-ID               TO DL-STUDENT-ID.
+           MOVE EXT-LAST-NAME                TO DL-LAST-NAME.
+           MOVE EXT-FIRST-NAME               TO DL-FIRST-NAME.
+           MOVE EXT-ENROLL-DATE              TO DL-ENROLL-DATE.
+           MOVE DETAIL-LINE                  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1                             TO WS-LINE-COUNT.
+      *
+           ADD 1                             TO WS-PROGRAM-COUNT.
+           ADD 1                             TO WS-STATUS-COUNT.
+           ADD 1                             TO WS-GRAND-COUNT.
+      *
+           GO TO 200-PROCESS-RECORDS.
+      *
+       600-NEW-PAGE.
+      *
+           ADD 1                             TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT                 TO HL1-PAGE.
+           MOVE HEADING-LINE-1                TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           IF EXT-STATUS = 'A'
+               MOVE 'ACTIVE   '          TO WS-STATUS-TEXT
+           ELSE IF EXT-STATUS = 'I'
+               MOVE 'INACTIVE '          TO WS-STATUS-TEXT
+           ELSE IF EXT-STATUS = 'G'
+               MOVE 'GRADUATED'          TO WS-STATUS-TEXT
+           ELSE
+               MOVE 'UNKNOWN  '          TO WS-STATUS-TEXT
+           END-IF.
+           MOVE WS-STATUS-TEXT                TO HL2-STATUS-TEXT.
+           MOVE HEADING-LINE-2                TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE EXT-PROGRAM-OF-STUDY          TO HL3-PROGRAM.
+           MOVE HEADING-LINE-3                TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE COLUMN-HEADING-LINE           TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE 4                             TO WS-LINE-COUNT.
+      *
+           MOVE EXT-STUDENT-ID               TO DL-STUDENT-ID.
+           MOVE EXT-LAST-NAME                TO DL-LAST-NAME.
+           MOVE EXT-FIRST-NAME               TO DL-FIRST-NAME.
+           MOVE EXT-ENROLL-DATE              TO DL-ENROLL-DATE.
+           MOVE DETAIL-LINE                  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           ADD 1                             TO WS-LINE-COUNT.
+      *
+           ADD 1                             TO WS-PROGRAM-COUNT.
+           ADD 1                             TO WS-STATUS-COUNT.
+           ADD 1                             TO WS-GRAND-COUNT.
+      *
+           GO TO 200-PROCESS-RECORDS.
+      *
+       700-FINAL-BREAK.
+      *
+           IF WS-FIRST-RECORD
+               GO TO 800-EOF
+           END-IF.
+      *
+           MOVE WS-PREV-PROGRAM              TO PTL-PROGRAM.
+           MOVE WS-PROGRAM-COUNT              TO PTL-COUNT.
+           MOVE PROGRAM-TOTAL-LINE            TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           IF WS-PREV-STATUS = 'A'
+               MOVE 'ACTIVE   '          TO WS-STATUS-TEXT
+           ELSE IF WS-PREV-STATUS = 'I'
+               MOVE 'INACTIVE '          TO WS-STATUS-TEXT
+           ELSE IF WS-PREV-STATUS = 'G'
+               MOVE 'GRADUATED'          TO WS-STATUS-TEXT
+           ELSE
+               MOVE 'UNKNOWN  '          TO WS-STATUS-TEXT
+           END-IF.
+           MOVE WS-STATUS-TEXT                TO STL-STATUS-TEXT.
+           MOVE WS-STATUS-COUNT                TO STL-COUNT.
+           MOVE STATUS-TOTAL-LINE              TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE WS-GRAND-COUNT                TO GTL-COUNT.
+           MOVE GRAND-TOTAL-LINE               TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           GO TO 800-EOF.
+      *
+       800-EOF.
+      *
+           CLOSE EXTSTU-FILE.
+           CLOSE REPSTU-FILE.
+      *
+           DISPLAY 'UURPTF2A - STUDENTS REPORTED: ' WS-GRAND-COUNT.
+      *
+           GO TO 999-EXIT.
+      *
+       900-ABEND.
+      *
+           MOVE 16                          TO RETURN-CODE.
+      *
+           GO TO 999-EXIT.
+      *
+       999-EXIT.
+      *
+           STOP RUN.
+      *
+       END PROGRAM UURPTF2A.
