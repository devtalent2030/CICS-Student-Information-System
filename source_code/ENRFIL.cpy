@@ -0,0 +1,40 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......ENRFIL                                    *
+      *    DESCRIPTION.......COURSE ENROLLMENT FILE RECORD LAYOUT      *
+      *                      FILE IS A VSAM KSDS KEYED ON ENR-KEY      *
+      *                      (STUDENT ID + COURSE ID + TERM CODE)      *
+      *                      (DDNAME/FILE  ENRFIL)                     *
+      *    ASSOCIATED PGMS...UUENRF2A                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL RECORD LAYOUT                *
+      *    08/08/2026  TN        ENR-CREDIT-HOURS CHANGED FROM         *
+      *                      PIC 9(02)V9 TO PIC 9(03) - CREDIT HOURS   *
+      *                      ARE ALWAYS KEYED AS WHOLE NUMBERS ON THE  *
+      *                      ENROLLMENT SCREEN (CREDITI IS PIC X(03)), *
+      *                      SO THE IMPLIED DECIMAL WAS NEVER          *
+      *                      REACHABLE AND ONLY MISALIGNED THE MOVE    *
+      *                      FROM CREDITI.                             *
+      *                                                                *
+      ******************************************************************
+       01  ENROLLMENT-RECORD.
+           05  ENR-KEY.
+               10  ENR-STUDENT-ID      PIC X(09).
+               10  ENR-COURSE-ID       PIC X(06).
+               10  ENR-TERM-CODE       PIC X(06).
+           05  ENR-COURSE-TITLE        PIC X(20).
+           05  ENR-CREDIT-HOURS        PIC 9(03).
+           05  ENR-GRADE               PIC X(02).
+           05  ENR-STATUS              PIC X(01).
+               88  ENR-STATUS-ACTIVE       VALUE 'A'.
+               88  ENR-STATUS-DROPPED      VALUE 'D'.
+               88  ENR-STATUS-COMPLETED    VALUE 'C'.
+           05  ENR-ENROLL-DATE         PIC 9(08).
+           05  ENR-LAST-CHANGE-DATE    PIC 9(08).
+           05  ENR-LAST-CHANGE-TIME    PIC 9(06).
+           05  ENR-LAST-CHANGE-OPID    PIC X(08).
+           05  FILLER                  PIC X(10).
