@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......STUCOML                                   *
+      *    DESCRIPTION.......LINKAGE SECTION COPY OF THE SHARED        *
+      *                      COMMAREA LAYOUT - SAME PHYSICAL LAYOUT    *
+      *                      AS STUCOMM, SEE STUCOMM FOR USAGE.        *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL                              *
+      *    08/08/2026  TN        ADDED LK-RETRY-COUNT TO MATCH STUCOMM *
+      *                                                                *
+      ******************************************************************
+       01  DFHCOMMAREA.
+           05  LK-FUNCTION-CODE        PIC X(01).
+           05  LK-STUDENT-ID            PIC X(09).
+           05  LK-MESSAGE               PIC X(79).
+           05  LK-RETRY-COUNT           PIC 9(01).
