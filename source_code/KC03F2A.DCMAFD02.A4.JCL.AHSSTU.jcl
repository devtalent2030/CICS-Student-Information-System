@@ -0,0 +1,15 @@
+//AHSSTU   JOB (KC03F2A),'STUDENT AUDIT HISTORY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* ON-DEMAND STUDENT AUDIT HISTORY REPORT.  CARDIN HOLDS ONE    *
+//* CONTROL CARD WITH THE STUDENT ID TO REPORT ON IN COLUMNS     *
+//* 1-9.  CHANGE THE STUDENT ID BELOW BEFORE SUBMITTING.         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=UUAHSF2A
+//STEPLIB  DD   DSN=KC03F2A.A4.LOADLIB,DISP=SHR
+//CARDIN   DD   *
+000000001
+/*
+//AUDFIL   DD   DSN=KC03F2A.A4.AUDFIL,DISP=SHR
+//REPAUD   DD   SYSOUT=*
+//*
