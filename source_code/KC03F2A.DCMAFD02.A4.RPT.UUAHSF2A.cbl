@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UUAHSF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    BATCH STUDENT AUDIT HISTORY REPORT.  READS THE STUDENT ID
+      *    TO REPORT ON FROM A CONTROL CARD (CARDIN), STARTS A
+      *    BROWSE OF THE AUDIT TRAIL FILE (AUDFIL) AT THAT STUDENT'S
+      *    FIRST KEY AND PRINTS EVERY ADD/UPDATE/INACTIVATION RECORD
+      *    ON FILE FOR THE STUDENT, OLDEST FIRST, WITH BEFORE/AFTER
+      *    VALUES AND THE OPERATOR WHO MADE THE CHANGE.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDIN-FILE ASSIGN TO CARDIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CARDIN-STATUS.
+      *
+           SELECT AUDFIL-FILE ASSIGN TO AUDFIL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUD-KEY
+               FILE STATUS IS WS-AUDFIL-STATUS.
+      *
+           SELECT REPAUD-FILE ASSIGN TO REPAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPAUD-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CARDIN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CARD-RECORD                      PIC X(80).
+      *
+       FD  AUDFIL-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDFIL.
+      *
+       FD  REPAUD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  PRINT-LINE                       PIC X(133).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-CARDIN-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-CARDIN-OK                     VALUE '00'.
+      *
+       01  WS-AUDFIL-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-AUDFIL-OK                     VALUE '00'.
+           88  WS-AUDFIL-EOF                    VALUE '10'.
+      *
+       01  WS-REPAUD-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-REPAUD-OK                     VALUE '00'.
+      *
+       01  WS-TARGET-STUDENT-ID             PIC X(09).
+       01  WS-ACTION-TEXT                   PIC X(11) VALUE SPACES.
+       01  WS-HISTORY-COUNT                 PIC 9(05) VALUE ZERO.
+      *
+       01  HEADING-LINE-1.
+           05  FILLER                       PIC X(01) VALUE '1'.
+           05  FILLER                       PIC X(30)
+               VALUE 'KC03F2A STUDENT AUDIT HISTORY'.
+      *
+       01  HEADING-LINE-2.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(12)
+               VALUE 'STUDENT ID: '.
+           05  HL2-STUDENT-ID               PIC X(09).
+      *
+       01  DETAIL-LINE-1.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  DL1-DATE                     PIC 9(08).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  DL1-TIME                     PIC 9(06).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  DL1-ACTION                   PIC X(11).
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  DL1-OPERATOR                 PIC X(08).
+      *
+       01  DETAIL-LINE-2.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  FILLER                       PIC X(14)
+               VALUE 'STATUS        '.
+           05  DL2-BEFORE-STATUS            PIC X(01).
+           05  FILLER                       PIC X(04) VALUE ' -> '.
+           05  DL2-AFTER-STATUS             PIC X(01).
+      *
+       01  DETAIL-LINE-3.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  FILLER                       PIC X(14)
+               VALUE 'PROGRAM       '.
+           05  DL3-BEFORE-PROGRAM           PIC X(06).
+           05  FILLER                       PIC X(04) VALUE ' -> '.
+           05  DL3-AFTER-PROGRAM            PIC X(06).
+      *
+       01  DETAIL-LINE-4.
+           05  FILLER                       PIC X(03) VALUE SPACES.
+           05  FILLER                       PIC X(14)
+               VALUE 'LAST NAME     '.
+           05  DL4-BEFORE-NAME              PIC X(20).
+           05  FILLER                       PIC X(04) VALUE ' -> '.
+           05  DL4-AFTER-NAME               PIC X(20).
+      *
+       01  NO-HISTORY-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(28)
+               VALUE 'NO AUDIT HISTORY ON FILE FOR'.
+           05  FILLER                       PIC X(01) VALUE SPACES.
+           05  NHL-STUDENT-ID                PIC X(09).
+      *
+       01  SUMMARY-LINE.
+           05  FILLER                       PIC X(01) VALUE ' '.
+           05  FILLER                       PIC X(24)
+               VALUE 'TOTAL HISTORY RECORDS: '.
+           05  SL-COUNT                      PIC ZZZZ9.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           OPEN INPUT  CARDIN-FILE.
+      *
+           IF NOT WS-CARDIN-OK
+               DISPLAY 'UUAHSF2A - OPEN CARDIN FAILED - STATUS '
+                       WS-CARDIN-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           OPEN INPUT  AUDFIL-FILE.
+      *
+           IF NOT WS-AUDFIL-OK
+               DISPLAY 'UUAHSF2A - OPEN AUDFIL FAILED - STATUS '
+                       WS-AUDFIL-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT REPAUD-FILE.
+      *
+           IF NOT WS-REPAUD-OK
+               DISPLAY 'UUAHSF2A - OPEN REPAUD FAILED - STATUS '
+                       WS-REPAUD-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           GO TO 100-READ-CONTROL-CARD.
+      *
+       100-READ-CONTROL-CARD.
+      *
+           READ CARDIN-FILE
+               AT END
+                   DISPLAY 'UUAHSF2A - NO CONTROL CARD - ENDING'
+                   GO TO 900-ABEND
+           END-READ.
+      *
+           MOVE CARD-RECORD(1:9)             TO WS-TARGET-STUDENT-ID.
+      *
+           MOVE HEADING-LINE-1                TO PRINT-LINE.
+           WRITE PRINT-LINE.
+           MOVE WS-TARGET-STUDENT-ID          TO HL2-STUDENT-ID.
+           MOVE HEADING-LINE-2                TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE WS-TARGET-STUDENT-ID          TO AUD-STUDENT-ID.
+           MOVE ZERO                          TO AUD-TIMESTAMP.
+      *
+           START AUDFIL-FILE KEY IS NOT LESS THAN AUD-KEY
+               INVALID KEY
+                   GO TO 700-NO-HISTORY
+           END-START.
+      *
+           GO TO 200-PROCESS-HISTORY.
+      *
+       200-PROCESS-HISTORY.
+      *
+           READ AUDFIL-FILE NEXT RECORD
+               AT END
+                   GO TO 800-EOF
+           END-READ.
+      *
+           IF NOT WS-AUDFIL-OK AND NOT WS-AUDFIL-EOF
+               DISPLAY 'UUAHSF2A - READ AUDFIL FAILED - STATUS '
+                       WS-AUDFIL-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           IF AUD-STUDENT-ID NOT = WS-TARGET-STUDENT-ID
+               GO TO 800-EOF
+           END-IF.
+      *
+           IF AUD-ACTION-ADD
+               MOVE 'ADDED      '             TO WS-ACTION-TEXT
+           ELSE IF AUD-ACTION-UPDATE
+               MOVE 'UPDATED    '             TO WS-ACTION-TEXT
+           ELSE IF AUD-ACTION-INACTIVATE
+               MOVE 'INACTIVATED'             TO WS-ACTION-TEXT
+           ELSE
+               MOVE 'UNKNOWN    '             TO WS-ACTION-TEXT
+           END-IF.
+      *
+           MOVE AUD-ACTION-DATE               TO DL1-DATE.
+           MOVE AUD-ACTION-TIME                TO DL1-TIME.
+           MOVE WS-ACTION-TEXT                 TO DL1-ACTION.
+           MOVE AUD-OPERATOR-ID                TO DL1-OPERATOR.
+           MOVE DETAIL-LINE-1                   TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE AUD-BEFORE-STATUS              TO DL2-BEFORE-STATUS.
+           MOVE AUD-AFTER-STATUS               TO DL2-AFTER-STATUS.
+           MOVE DETAIL-LINE-2                  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE AUD-BEFORE-PROGRAM             TO DL3-BEFORE-PROGRAM.
+           MOVE AUD-AFTER-PROGRAM              TO DL3-AFTER-PROGRAM.
+           MOVE DETAIL-LINE-3                  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           MOVE AUD-BEFORE-LAST-NAME           TO DL4-BEFORE-NAME.
+           MOVE AUD-AFTER-LAST-NAME            TO DL4-AFTER-NAME.
+           MOVE DETAIL-LINE-4                  TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           ADD 1                               TO WS-HISTORY-COUNT.
+      *
+           GO TO 200-PROCESS-HISTORY.
+      *
+       700-NO-HISTORY.
+      *
+           MOVE WS-TARGET-STUDENT-ID           TO NHL-STUDENT-ID.
+           MOVE NO-HISTORY-LINE                TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           GO TO 800-EOF.
+      *
+       800-EOF.
+      *
+           MOVE WS-HISTORY-COUNT               TO SL-COUNT.
+           MOVE SUMMARY-LINE                   TO PRINT-LINE.
+           WRITE PRINT-LINE.
+      *
+           CLOSE CARDIN-FILE.
+           CLOSE AUDFIL-FILE.
+           CLOSE REPAUD-FILE.
+      *
+           DISPLAY 'UUAHSF2A - HISTORY RECORDS REPORTED: '
+                   WS-HISTORY-COUNT.
+      *
+           GO TO 999-EXIT.
+      *
+       900-ABEND.
+      *
+           MOVE 16                          TO RETURN-CODE.
+      *
+           GO TO 999-EXIT.
+      *
+       999-EXIT.
+      *
+           STOP RUN.
+      *
+       END PROGRAM UUAHSF2A.
