@@ -0,0 +1,39 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......STUMAS                                    *
+      *    DESCRIPTION.......STUDENT MASTER FILE RECORD LAYOUT         *
+      *                      FILE IS A VSAM KSDS KEYED ON STU-STUDENT- *
+      *                      ID (DDNAME/FILE  STUMAS)                  *
+      *    ASSOCIATED PGMS...UUADDF2A, UUINQF2A, UUUPDF2A, UUDELF2A,   *
+      *                      UUEXTF2A                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL RECORD LAYOUT                *
+      *                                                                *
+      ******************************************************************
+       01  STUDENT-MASTER-RECORD.
+           05  STU-STUDENT-ID          PIC X(09).
+           05  STU-LAST-NAME           PIC X(20).
+           05  STU-FIRST-NAME          PIC X(15).
+           05  STU-MIDDLE-INIT         PIC X(01).
+           05  STU-ADDRESS.
+               10  STU-ADDR-LINE1      PIC X(25).
+               10  STU-ADDR-LINE2      PIC X(25).
+               10  STU-CITY            PIC X(15).
+               10  STU-STATE           PIC X(02).
+               10  STU-ZIP             PIC X(09).
+           05  STU-PHONE               PIC X(10).
+           05  STU-DATE-OF-BIRTH       PIC 9(08).
+           05  STU-PROGRAM-OF-STUDY    PIC X(06).
+           05  STU-STATUS              PIC X(01).
+               88  STU-STATUS-ACTIVE       VALUE 'A'.
+               88  STU-STATUS-INACTIVE     VALUE 'I'.
+               88  STU-STATUS-GRADUATED    VALUE 'G'.
+           05  STU-ENROLL-DATE         PIC 9(08).
+           05  STU-LAST-CHANGE-DATE    PIC 9(08).
+           05  STU-LAST-CHANGE-TIME    PIC 9(06).
+           05  STU-LAST-CHANGE-OPID    PIC X(08).
+           05  FILLER                  PIC X(15).
