@@ -0,0 +1,110 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......ADDSF2A                                   *
+      *    DESCRIPTION.......SYMBOLIC MAP FOR MAPSET ADDSF2A           *
+      *                      MAP ADDMF2A - ADD STUDENT DATA ENTRY      *
+      *    ASSOCIATED PGMS...UUADDF2A                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL SYMBOLIC MAP                 *
+      *                                                                *
+      ******************************************************************
+       01  ADDMF2AI.
+           02  FILLER              PIC X(12).
+           02  STUIDL              COMP PIC S9(4).
+           02  STUIDF              PIC X.
+           02  FILLER REDEFINES STUIDF.
+               03  STUIDA           PIC X.
+           02  STUIDI              PIC X(09).
+           02  LNAMEL              COMP PIC S9(4).
+           02  LNAMEF              PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEA           PIC X.
+           02  LNAMEI              PIC X(20).
+           02  FNAMEL              COMP PIC S9(4).
+           02  FNAMEF              PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEA           PIC X.
+           02  FNAMEI              PIC X(15).
+           02  MINITL              COMP PIC S9(4).
+           02  MINITF              PIC X.
+           02  FILLER REDEFINES MINITF.
+               03  MINITA           PIC X.
+           02  MINITI              PIC X(01).
+           02  ADDR1L              COMP PIC S9(4).
+           02  ADDR1F              PIC X.
+           02  FILLER REDEFINES ADDR1F.
+               03  ADDR1A           PIC X.
+           02  ADDR1I              PIC X(25).
+           02  ADDR2L              COMP PIC S9(4).
+           02  ADDR2F              PIC X.
+           02  FILLER REDEFINES ADDR2F.
+               03  ADDR2A           PIC X.
+           02  ADDR2I              PIC X(25).
+           02  CITYL               COMP PIC S9(4).
+           02  CITYF               PIC X.
+           02  FILLER REDEFINES CITYF.
+               03  CITYA            PIC X.
+           02  CITYI               PIC X(15).
+           02  STATEL              COMP PIC S9(4).
+           02  STATEF              PIC X.
+           02  FILLER REDEFINES STATEF.
+               03  STATEA           PIC X.
+           02  STATEI              PIC X(02).
+           02  ZIPL                COMP PIC S9(4).
+           02  ZIPF                PIC X.
+           02  FILLER REDEFINES ZIPF.
+               03  ZIPA             PIC X.
+           02  ZIPI                PIC X(09).
+           02  PHONEL              COMP PIC S9(4).
+           02  PHONEF              PIC X.
+           02  FILLER REDEFINES PHONEF.
+               03  PHONEA           PIC X.
+           02  PHONEI              PIC X(10).
+           02  DOBL                COMP PIC S9(4).
+           02  DOBF                PIC X.
+           02  FILLER REDEFINES DOBF.
+               03  DOBA             PIC X.
+           02  DOBI                PIC X(08).
+           02  PROGL               COMP PIC S9(4).
+           02  PROGF               PIC X.
+           02  FILLER REDEFINES PROGF.
+               03  PROGA            PIC X.
+           02  PROGI               PIC X(06).
+           02  MSGL                COMP PIC S9(4).
+           02  MSGF                PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA             PIC X.
+           02  MSGI                PIC X(79).
+      *
+       01  ADDMF2AO REDEFINES ADDMF2AI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(03).
+           02  STUIDO              PIC X(09).
+           02  FILLER              PIC X(03).
+           02  LNAMEO              PIC X(20).
+           02  FILLER              PIC X(03).
+           02  FNAMEO              PIC X(15).
+           02  FILLER              PIC X(03).
+           02  MINITO              PIC X(01).
+           02  FILLER              PIC X(03).
+           02  ADDR1O              PIC X(25).
+           02  FILLER              PIC X(03).
+           02  ADDR2O              PIC X(25).
+           02  FILLER              PIC X(03).
+           02  CITYO               PIC X(15).
+           02  FILLER              PIC X(03).
+           02  STATEO              PIC X(02).
+           02  FILLER              PIC X(03).
+           02  ZIPO                PIC X(09).
+           02  FILLER              PIC X(03).
+           02  PHONEO              PIC X(10).
+           02  FILLER              PIC X(03).
+           02  DOBO                PIC X(08).
+           02  FILLER              PIC X(03).
+           02  PROGO               PIC X(06).
+           02  FILLER              PIC X(03).
+           02  MSGO                PIC X(79).
