@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UUENRF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    COURSE ENROLLMENT TRANSACTION.  XCTL'D TO FROM UUMENF2A
+      *    CHOICE 5.  OPERATOR KEYS A STUDENT ID, COURSE ID AND TERM
+      *    CODE.  THE STUDENT MUST ALREADY BE ON THE STUDENT MASTER
+      *    AND ACTIVE.  A STUDENT CANNOT BE ENROLLED IN THE SAME
+      *    COURSE AND TERM TWICE - THAT IS CAUGHT AS A DUPLICATE KEY
+      *    ON THE ENROLLMENT FILE, NOT AS AN ABEND.
+      *
+      *MODIFICATION HISTORY
+      *DATE        BY   DESCRIPTION
+      *----------  ---  ----------------------------------------------
+      *08/08/2026  TN   ORIGINAL PROGRAM.
+      *08/08/2026  TN   000-MAIN NOW RE-CHECKS THE SIGNED-ON OPERATOR
+      *                 AGAINST THE SECURITY FILE BEFORE DOING
+      *                 ANYTHING ELSE - DEFENSE IN DEPTH BEHIND THE
+      *                 SAME CHECK IN UUMENF2A.  ENR-LAST-CHANGE-OPID
+      *                 IS STAMPED WITH THE REAL SIGNED-ON OPERATOR
+      *                 ID INSTEAD OF THE TERMINAL ID.
+      *08/08/2026  TN   ENR-CREDIT-HOURS (ENRFIL) IS NOW PIC 9(03)
+      *                 INSTEAD OF 9(02)V9 - CREDITI IS ALWAYS KEYED
+      *                 AS A WHOLE NUMBER, SO THE MOVE AT 400-BUILD-
+      *                 RECORD NOW LANDS CORRECTLY INSTEAD OF BEING
+      *                 MISALIGNED AGAINST AN UNREACHABLE DECIMAL.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY ENRSF2A.
+      *
+       COPY ENRFIL.
+      *
+       COPY STUMAS.
+      *
+       COPY SECFIL.
+      *
+       01 WS-ABSTIME                        PIC S9(15) COMP-3.
+       01 WS-OPERATOR-ID                    PIC X(08).
+      *
+       COPY STUCOMM.
+      *
+       LINKAGE SECTION.
+      *
+       COPY STUCOML.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           INITIALIZE WS-COMMAREA.
+      *
+           GO TO 050-CHECK-ROLE.
+      *
+       050-CHECK-ROLE.
+      * DEFENSE IN DEPTH - UUMENF2A ALREADY GATES CHOICE 5 TO THE
+      * MAINTENANCE ROLE, BUT THIS TRANSACTION CAN BE STARTED
+      * DIRECTLY BY TERMINAL ID, SO THE CHECK IS MADE AGAIN HERE.
+      * AN OPERATOR NOT ON THE SECURITY FILE DEFAULTS TO INQUIRY-
+      * ONLY, THE LEAST-PRIVILEGE ROLE.
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(060-UNKNOWN-OPERATOR)
+           END-EXEC.
+      *
+           EXEC CICS
+               ASSIGN OPERID(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('SECFIL')
+                    INTO(SECURITY-RECORD)
+                    RIDFLD(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           GO TO 070-ROLE-CHECKED.
+      *
+       060-UNKNOWN-OPERATOR.
+           MOVE 'I'                         TO SEC-ROLE.
+           GO TO 070-ROLE-CHECKED.
+      *
+       070-ROLE-CHECKED.
+           MOVE SEC-OPERATOR-ID              TO WS-OPERATOR-ID.
+      *
+           IF NOT SEC-ROLE-MAINTENANCE
+               GO TO 090-NOT-AUTHORIZED
+           END-IF.
+      *
+           IF EIBCALEN NOT = 0
+               MOVE LK-FUNCTION-CODE         TO CA-FUNCTION-CODE
+               MOVE LK-STUDENT-ID            TO CA-STUDENT-ID
+               MOVE LK-MESSAGE               TO CA-MESSAGE
+           END-IF.
+      *
+      * CA-FROM-MENU, NOT EIBCALEN, TELLS US THIS IS A FRESH CALL
+      * FROM THE MENU - THE MENU ALWAYS PASSES THE FULL COMMAREA,
+      * SO EIBCALEN IS NEVER ZERO ON THAT FIRST CALL.
+           IF CA-FROM-MENU
+               GO TO 100-FIRST-TIME
+           END-IF.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               RECEIVE MAP   ('ENRMF2A')
+                       MAPSET('ENRSF2A')
+           END-EXEC.
+      *
+           GO TO 300-VALIDATE-INPUT.
+      *
+       090-NOT-AUTHORIZED.
+      * SIGNED-ON OPERATOR DOES NOT CARRY THE MAINTENANCE ROLE -
+      * BACK TO THE MENU WITHOUT EVER DISPLAYING THE ENROLLMENT
+      * SCREEN.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE SPACES                      TO CA-STUDENT-ID.
+           MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO CA-MESSAGE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       100-FIRST-TIME.
+      * FIRST TIME IN - SEND A BLANK ENROLLMENT SCREEN AND WAIT.
+      * CLEAR THE FROM-MENU MARKER SO THE NEXT TASK DOES NOT COME
+      * BACK THROUGH HERE AGAIN.
+           MOVE LOW-VALUES                  TO ENRMF2AO.
+           MOVE SPACES                      TO CA-FUNCTION-CODE.
+      *
+           EXEC CICS
+               SEND MAP   ('ENRMF2A')
+                    MAPSET('ENRSF2A')
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2F')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       300-VALIDATE-INPUT.
+      * MINIMUM EDITS - STUDENT ID, COURSE ID AND TERM CODE ARE ALL
+      * REQUIRED TO FORM THE ENROLLMENT KEY.
+           MOVE LOW-VALUES                  TO ENRMF2AO.
+      *
+           IF STUIDI = SPACES OR STUIDI = LOW-VALUES
+               MOVE 'STUDENT ID IS REQUIRED'  TO MSGO
+               GO TO 750-REDISPLAY
+           END-IF.
+      *
+           IF CRSIDI = SPACES OR CRSIDI = LOW-VALUES
+               MOVE 'COURSE ID IS REQUIRED'   TO MSGO
+               GO TO 750-REDISPLAY
+           END-IF.
+      *
+           IF TERMI = SPACES OR TERMI = LOW-VALUES
+               MOVE 'TERM CODE IS REQUIRED'   TO MSGO
+               GO TO 750-REDISPLAY
+           END-IF.
+      *
+      * CREDIT HOURS IS OPTIONAL BUT, IF KEYED, MUST BE NUMERIC -
+      * IT IS MOVED INTO A NUMERIC FIELD ON THE ENROLLMENT RECORD.
+           IF CREDITI NOT = SPACES AND CREDITI NOT = LOW-VALUES
+               IF CREDITI NOT NUMERIC
+                   MOVE 'CREDIT HOURS MUST BE NUMERIC' TO MSGO
+                   GO TO 750-REDISPLAY
+               END-IF
+           END-IF.
+      *
+           GO TO 350-CHECK-STUDENT.
+      *
+       350-CHECK-STUDENT.
+      * THE STUDENT MUST ALREADY BE ON THE MASTER FILE AND ACTIVE
+      * BEFORE AN ENROLLMENT CAN BE ADDED FOR THEM.
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(360-STUDENT-NOTFND)
+           END-EXEC.
+      *
+           MOVE STUIDI                      TO STU-STUDENT-ID.
+      *
+           EXEC CICS
+               READ FILE('STUMAS')
+                    INTO(STUDENT-MASTER-RECORD)
+                    RIDFLD(STU-STUDENT-ID)
+           END-EXEC.
+      *
+           IF STU-STATUS NOT = 'A'
+               MOVE 'STUDENT IS NOT ACTIVE - NOT ENROLLED' TO MSGO
+               GO TO 750-REDISPLAY
+           END-IF.
+      *
+           GO TO 400-BUILD-RECORD.
+      *
+       360-STUDENT-NOTFND.
+      * STUDENT ID NOT ON THE MASTER FILE - TELL THE OPERATOR, DO
+      * NOT ABEND.
+           MOVE 'STUDENT ID NOT ON FILE - NOT ENROLLED' TO MSGO.
+           GO TO 750-REDISPLAY.
+      *
+       400-BUILD-RECORD.
+      *
+           MOVE SPACES                      TO ENROLLMENT-RECORD.
+           MOVE STUIDI                      TO ENR-STUDENT-ID.
+           MOVE CRSIDI                      TO ENR-COURSE-ID.
+           MOVE TERMI                       TO ENR-TERM-CODE.
+           MOVE TITLEI                      TO ENR-COURSE-TITLE.
+           IF CREDITI = SPACES OR CREDITI = LOW-VALUES
+               MOVE 0                        TO ENR-CREDIT-HOURS
+           ELSE
+               MOVE CREDITI                  TO ENR-CREDIT-HOURS
+           END-IF.
+           MOVE GRADEI                      TO ENR-GRADE.
+           MOVE 'A'                         TO ENR-STATUS.
+           MOVE WS-OPERATOR-ID              TO ENR-LAST-CHANGE-OPID.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(ENR-ENROLL-DATE)
+                          TIME(ENR-LAST-CHANGE-TIME)
+           END-EXEC.
+      *
+           MOVE ENR-ENROLL-DATE             TO ENR-LAST-CHANGE-DATE.
+      *
+           GO TO 500-WRITE-ENROLLMENT.
+      *
+       500-WRITE-ENROLLMENT.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   DUPREC(550-DUPREC)
+           END-EXEC.
+      *
+           EXEC CICS
+               WRITE FILE('ENRFIL')
+                     FROM(ENROLLMENT-RECORD)
+                     RIDFLD(ENR-KEY)
+           END-EXEC.
+      *
+           GO TO 800-ENROLL-COMPLETE.
+      *
+       550-DUPREC.
+      * STUDENT IS ALREADY ENROLLED IN THIS COURSE FOR THIS TERM -
+      * TELL THE OPERATOR, DO NOT ABEND.
+           MOVE 'ALREADY ENROLLED IN THIS COURSE/TERM' TO MSGO.
+           GO TO 750-REDISPLAY.
+      *
+       750-REDISPLAY.
+      *
+           EXEC CICS
+               SEND MAP   ('ENRMF2A')
+                    MAPSET('ENRSF2A')
+                    DATAONLY
+                    CURSOR
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2F')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       800-ENROLL-COMPLETE.
+      * BACK TO THE MENU WITH A CONFIRMATION MESSAGE.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE ENR-STUDENT-ID              TO CA-STUDENT-ID.
+           MOVE 'STUDENT ENROLLED - ID '     TO CA-MESSAGE.
+           MOVE ENR-STUDENT-ID      TO CA-MESSAGE(23:9).
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       END PROGRAM UUENRF2A.
