@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UUADDF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    DATA-ENTRY TRANSACTION FOR ADDING A NEW STUDENT MASTER
+      *    RECORD.  XCTL'D TO FROM UUMENF2A CHOICE 1.  RUNS UNDER
+      *    ITS OWN TRANSID (UF2B) SO IT CAN HOLD ITS OWN PSEUDO-
+      *    CONVERSATIONAL SEND/RECEIVE MAP CYCLE, THEN XCTLS BACK
+      *    TO UUMENF2A WHEN THE ADD IS COMPLETE OR CANCELLED.
+      *
+      *MODIFICATION HISTORY
+      *DATE        BY   DESCRIPTION
+      *----------  ---  ----------------------------------------------
+      *08/08/2026  TN   EVERY SUCCESSFUL ADD NOW ALSO WRITES A RECORD
+      *                 TO THE AUDIT TRAIL FILE (AUDFIL), AND STAMPS
+      *                 STU-LAST-CHANGE-OPID WITH THE TERMINAL ID.
+      *08/08/2026  TN   000-MAIN NOW RE-CHECKS THE SIGNED-ON OPERATOR
+      *                 AGAINST THE SECURITY FILE BEFORE DOING
+      *                 ANYTHING ELSE - DEFENSE IN DEPTH BEHIND THE
+      *                 SAME CHECK IN UUMENF2A.  STU-LAST-CHANGE-OPID
+      *                 AND AUD-OPERATOR-ID ARE NOW STAMPED WITH THE
+      *                 REAL SIGNED-ON OPERATOR ID INSTEAD OF THE
+      *                 TERMINAL ID.
+      *08/08/2026  TN   300-VALIDATE-INPUT NOW REJECTS A NON-NUMERIC
+      *                 DATE OF BIRTH INSTEAD OF LETTING IT REACH THE
+      *                 NUMERIC STU-DATE-OF-BIRTH FIELD UNCHECKED, AND
+      *                 400-BUILD-RECORD DEFAULTS IT TO ZERO WHEN LEFT
+      *                 BLANK, MATCHING THE OPTIONAL-NUMERIC PATTERN
+      *                 ALREADY USED FOR CREDIT HOURS IN UUENRF2A.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY ADDSF2A.
+      *
+       COPY STUMAS.
+      *
+       COPY AUDFIL.
+      *
+       COPY SECFIL.
+      *
+       01 WS-ABSTIME                        PIC S9(15) COMP-3.
+       01 WS-OPERATOR-ID                    PIC X(08).
+      *
+       COPY STUCOMM.
+      *
+       LINKAGE SECTION.
+      *
+       COPY STUCOML.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           INITIALIZE WS-COMMAREA.
+      *
+           GO TO 050-CHECK-ROLE.
+      *
+       050-CHECK-ROLE.
+      * DEFENSE IN DEPTH - UUMENF2A ALREADY GATES CHOICE 1 TO THE
+      * MAINTENANCE ROLE, BUT THIS TRANSACTION CAN BE STARTED
+      * DIRECTLY BY TERMINAL ID, SO THE CHECK IS MADE AGAIN HERE.
+      * AN OPERATOR NOT ON THE SECURITY FILE DEFAULTS TO INQUIRY-
+      * ONLY, THE LEAST-PRIVILEGE ROLE.
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(060-UNKNOWN-OPERATOR)
+           END-EXEC.
+      *
+           EXEC CICS
+               ASSIGN OPERID(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('SECFIL')
+                    INTO(SECURITY-RECORD)
+                    RIDFLD(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           GO TO 070-ROLE-CHECKED.
+      *
+       060-UNKNOWN-OPERATOR.
+           MOVE 'I'                         TO SEC-ROLE.
+           GO TO 070-ROLE-CHECKED.
+      *
+       070-ROLE-CHECKED.
+           MOVE SEC-OPERATOR-ID              TO WS-OPERATOR-ID.
+      *
+           IF NOT SEC-ROLE-MAINTENANCE
+               GO TO 090-NOT-AUTHORIZED
+           END-IF.
+      *
+           IF EIBCALEN NOT = 0
+               MOVE LK-FUNCTION-CODE         TO CA-FUNCTION-CODE
+               MOVE LK-STUDENT-ID            TO CA-STUDENT-ID
+               MOVE LK-MESSAGE               TO CA-MESSAGE
+           END-IF.
+      *
+      * CA-FROM-MENU, NOT EIBCALEN, TELLS US THIS IS A FRESH CALL
+      * FROM THE MENU - THE MENU ALWAYS PASSES THE FULL COMMAREA,
+      * SO EIBCALEN IS NEVER ZERO ON THAT FIRST CALL.
+           IF CA-FROM-MENU
+               GO TO 100-FIRST-TIME
+           END-IF.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               RECEIVE MAP   ('ADDMF2A')
+                       MAPSET('ADDSF2A')
+           END-EXEC.
+      *
+           GO TO 300-VALIDATE-INPUT.
+      *
+       090-NOT-AUTHORIZED.
+      * SIGNED-ON OPERATOR DOES NOT CARRY THE MAINTENANCE ROLE -
+      * BACK TO THE MENU WITHOUT EVER DISPLAYING THE ADD SCREEN.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE SPACES                      TO CA-STUDENT-ID.
+           MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO CA-MESSAGE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       100-FIRST-TIME.
+      * FIRST TIME IN - SEND A BLANK DATA-ENTRY SCREEN AND WAIT.
+      * CLEAR THE FROM-MENU MARKER SO THE NEXT TASK DOES NOT COME
+      * BACK THROUGH HERE AGAIN ONCE THE OPERATOR KEYS SOMETHING IN.
+           MOVE LOW-VALUES                  TO ADDMF2AO.
+           MOVE SPACES                      TO CA-FUNCTION-CODE.
+      *
+           EXEC CICS
+               SEND MAP   ('ADDMF2A')
+                    MAPSET('ADDSF2A')
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2B')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       300-VALIDATE-INPUT.
+      * MINIMUM EDITS - STUDENT ID AND LAST NAME ARE REQUIRED.
+           MOVE LOW-VALUES                  TO ADDMF2AO.
+      *
+           IF STUIDI = SPACES OR STUIDI = LOW-VALUES
+               MOVE 'STUDENT ID IS REQUIRED' TO MSGO
+               GO TO 750-REDISPLAY
+           END-IF.
+      *
+           IF LNAMEI = SPACES OR LNAMEI = LOW-VALUES
+               MOVE 'LAST NAME IS REQUIRED'  TO MSGO
+               GO TO 750-REDISPLAY
+           END-IF.
+      *
+      * DATE OF BIRTH IS OPTIONAL BUT, IF KEYED, MUST BE NUMERIC -
+      * IT IS MOVED INTO A NUMERIC FIELD ON THE STUDENT RECORD.
+           IF DOBI NOT = SPACES AND DOBI NOT = LOW-VALUES
+               IF DOBI NOT NUMERIC
+                   MOVE 'DATE OF BIRTH MUST BE NUMERIC' TO MSGO
+                   GO TO 750-REDISPLAY
+               END-IF
+           END-IF.
+      *
+           GO TO 400-BUILD-RECORD.
+      *
+       400-BUILD-RECORD.
+      *
+           MOVE SPACES                      TO STUDENT-MASTER-RECORD.
+           MOVE STUIDI                      TO STU-STUDENT-ID.
+           MOVE LNAMEI                      TO STU-LAST-NAME.
+           MOVE FNAMEI                      TO STU-FIRST-NAME.
+           MOVE MINITI                      TO STU-MIDDLE-INIT.
+           MOVE ADDR1I                      TO STU-ADDR-LINE1.
+           MOVE ADDR2I                      TO STU-ADDR-LINE2.
+           MOVE CITYI                       TO STU-CITY.
+           MOVE STATEI                      TO STU-STATE.
+           MOVE ZIPI                        TO STU-ZIP.
+           MOVE PHONEI                      TO STU-PHONE.
+           IF DOBI = SPACES OR DOBI = LOW-VALUES
+               MOVE 0                        TO STU-DATE-OF-BIRTH
+           ELSE
+               MOVE DOBI                     TO STU-DATE-OF-BIRTH
+           END-IF.
+           MOVE PROGI                       TO STU-PROGRAM-OF-STUDY.
+           MOVE 'A'                         TO STU-STATUS.
+           MOVE WS-OPERATOR-ID              TO STU-LAST-CHANGE-OPID.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(STU-ENROLL-DATE)
+                          TIME(STU-LAST-CHANGE-TIME)
+           END-EXEC.
+      *
+           MOVE STU-ENROLL-DATE             TO STU-LAST-CHANGE-DATE.
+      *
+           GO TO 500-WRITE-STUDENT.
+      *
+       500-WRITE-STUDENT.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   DUPREC(550-DUPREC)
+           END-EXEC.
+      *
+           EXEC CICS
+               WRITE FILE('STUMAS')
+                     FROM(STUDENT-MASTER-RECORD)
+                     RIDFLD(STU-STUDENT-ID)
+           END-EXEC.
+      *
+           GO TO 800-ADD-COMPLETE.
+      *
+       550-DUPREC.
+      * DUPLICATE KEY - TELL THE OPERATOR, DO NOT ABEND.
+           MOVE 'STUDENT ID ALREADY ON FILE - NOT ADDED' TO MSGO.
+           GO TO 750-REDISPLAY.
+      *
+       750-REDISPLAY.
+      *
+           EXEC CICS
+               SEND MAP   ('ADDMF2A')
+                    MAPSET('ADDSF2A')
+                    DATAONLY
+                    CURSOR
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2B')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       800-ADD-COMPLETE.
+      * WRITE THE AUDIT TRAIL RECORD FOR THE ADD - THERE IS NO
+      * "BEFORE" IMAGE SINCE THE STUDENT DID NOT EXIST BEFORE NOW.
+           MOVE SPACES                      TO AUDIT-RECORD.
+           MOVE STU-STUDENT-ID              TO AUD-STUDENT-ID.
+           MOVE WS-ABSTIME                  TO AUD-TIMESTAMP.
+           MOVE 'A'                         TO AUD-ACTION.
+           MOVE STU-ENROLL-DATE             TO AUD-ACTION-DATE.
+           MOVE STU-LAST-CHANGE-TIME        TO AUD-ACTION-TIME.
+           MOVE WS-OPERATOR-ID              TO AUD-OPERATOR-ID.
+           MOVE SPACES                      TO AUD-BEFORE-STATUS.
+           MOVE STU-STATUS                  TO AUD-AFTER-STATUS.
+           MOVE SPACES                      TO AUD-BEFORE-PROGRAM.
+           MOVE STU-PROGRAM-OF-STUDY        TO AUD-AFTER-PROGRAM.
+           MOVE SPACES                      TO AUD-BEFORE-LAST-NAME.
+           MOVE STU-LAST-NAME               TO AUD-AFTER-LAST-NAME.
+      *
+           EXEC CICS
+               WRITE FILE('AUDFIL')
+                     FROM(AUDIT-RECORD)
+                     RIDFLD(AUD-KEY)
+           END-EXEC.
+      *
+      * BACK TO THE MENU WITH A CONFIRMATION MESSAGE.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE STU-STUDENT-ID              TO CA-STUDENT-ID.
+           MOVE 'STUDENT ADDED - ID '        TO CA-MESSAGE.
+           MOVE STU-STUDENT-ID      TO CA-MESSAGE(20:9).
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       END PROGRAM UUADDF2A.
