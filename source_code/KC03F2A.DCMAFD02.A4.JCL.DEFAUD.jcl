@@ -0,0 +1,21 @@
+//DEFAUD   JOB (KC03F2A),'DEFINE AUDFIL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DEFINE THE STUDENT AUDIT TRAIL VSAM KSDS, KEYED ON AUD-KEY   *
+//* (STUDENT ID + ABSOLUTE TIMESTAMP, FIRST 17 BYTES OF THE      *
+//* RECORD).  RUN ONCE PER ENVIRONMENT BEFORE THE CICS AUDFIL    *
+//* FILE DEFINITION IS INSTALLED.                                *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE CLUSTER (NAME(KC03F2A.A4.AUDFIL)            -
+                   INDEXED                             -
+                   KEYS(17 0)                           -
+                   RECORDSIZE(104 104)                   -
+                   FREESPACE(10 10)                       -
+                   SHAREOPTIONS(2 3)                       -
+                   VOLUMES(VSAM01))                         -
+          DATA    (NAME(KC03F2A.A4.AUDFIL.DATA))
+          INDEX   (NAME(KC03F2A.A4.AUDFIL.INDEX))
+/*
