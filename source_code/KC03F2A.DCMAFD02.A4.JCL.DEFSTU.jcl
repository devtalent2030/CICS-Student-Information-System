@@ -0,0 +1,20 @@
+//DEFSTU   JOB (KC03F2A),'DEFINE STUMAS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DEFINE THE STUDENT MASTER VSAM KSDS, KEYED ON STU-STUDENT-ID *
+//* (FIRST 9 BYTES OF THE RECORD).  RUN ONCE PER ENVIRONMENT     *
+//* BEFORE THE CICS STUMAS FILE DEFINITION IS INSTALLED.         *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE CLUSTER (NAME(KC03F2A.A4.STUMAS)            -
+                   INDEXED                             -
+                   KEYS(9 0)                            -
+                   RECORDSIZE(191 191)                   -
+                   FREESPACE(10 10)                       -
+                   SHAREOPTIONS(2 3)                       -
+                   VOLUMES(VSAM01))                         -
+          DATA    (NAME(KC03F2A.A4.STUMAS.DATA))
+          INDEX   (NAME(KC03F2A.A4.STUMAS.INDEX))
+/*
