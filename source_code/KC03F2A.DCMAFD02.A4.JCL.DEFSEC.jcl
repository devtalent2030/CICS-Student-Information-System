@@ -0,0 +1,33 @@
+//DEFSEC   JOB (KC03F2A),'DEFINE SECFIL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* DEFINE THE OPERATOR SECURITY VSAM KSDS, KEYED ON             *
+//* SEC-OPERATOR-ID (FIRST 8 BYTES OF THE RECORD), THEN LOAD      *
+//* TWO STARTER OPERATOR RECORDS - ONE MAINTENANCE, ONE INQUIRY-  *
+//* ONLY.  ADD FURTHER OPERATORS THE SAME WAY.  RUN ONCE PER      *
+//* ENVIRONMENT BEFORE THE CICS SECFIL FILE DEFINITION IS         *
+//* INSTALLED.                                                    *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+   DEFINE CLUSTER (NAME(KC03F2A.A4.SECFIL)            -
+                   INDEXED                             -
+                   KEYS(8 0)                            -
+                   RECORDSIZE(39 39)                     -
+                   FREESPACE(10 10)                       -
+                   SHAREOPTIONS(2 3)                       -
+                   VOLUMES(VSAM01))                         -
+          DATA    (NAME(KC03F2A.A4.SECFIL.DATA))
+          INDEX   (NAME(KC03F2A.A4.SECFIL.INDEX))
+/*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SECFIL   DD   DSN=KC03F2A.A4.SECFIL,DISP=SHR
+//SEEDIN   DD   *,DCB=(RECFM=FB,LRECL=39,BLKSIZE=0)
+OPR00001SYSTEM ADMIN        M
+OPR00002VIEW ONLY OPERATOR  I
+/*
+//SYSIN    DD   *
+   REPRO INFILE(SEEDIN) OUTFILE(SECFIL)
+/*
