@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......EXTSF2A                                   *
+      *    DESCRIPTION.......RECORD LAYOUT FOR THE NIGHTLY STUDENT     *
+      *                      EXTRACT FILE (EXTSTU) PRODUCED BY         *
+      *                      UUEXTF2A AND CONSUMED, AFTER A SORT BY    *
+      *                      STATUS AND PROGRAM OF STUDY, BY THE       *
+      *                      ROSTER REPORT PROGRAM UURPTF2A.           *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL                              *
+      *                                                                *
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-STATUS               PIC X(01).
+               88  EXT-STATUS-ACTIVE         VALUE 'A'.
+               88  EXT-STATUS-INACTIVE       VALUE 'I'.
+               88  EXT-STATUS-GRADUATED      VALUE 'G'.
+           05  EXT-PROGRAM-OF-STUDY      PIC X(06).
+           05  EXT-STUDENT-ID            PIC X(09).
+           05  EXT-LAST-NAME             PIC X(20).
+           05  EXT-FIRST-NAME            PIC X(15).
+           05  EXT-ENROLL-DATE           PIC 9(08).
+           05  FILLER                    PIC X(01).
