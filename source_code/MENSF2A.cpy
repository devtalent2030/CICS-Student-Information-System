@@ -0,0 +1,33 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......MENSF2A                                   *
+      *    DESCRIPTION.......SYMBOLIC MAP FOR MAPSET MENSF2A           *
+      *                      MAP MENMF2A - MAIN MENU SCREEN            *
+      *    ASSOCIATED PGMS...UUMENF2A                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    04/10/2024  TN        ORIGINAL SYMBOLIC MAP                 *
+      *                                                                *
+      ******************************************************************
+       01  MENMF2AI.
+           02  FILLER              PIC X(12).
+           02  CHOICEL             COMP PIC S9(4).
+           02  CHOICEF             PIC X.
+           02  FILLER REDEFINES CHOICEF.
+               03  CHOICEA         PIC X.
+           02  CHOICEI             PIC X(01).
+           02  MSGL                COMP PIC S9(4).
+           02  MSGF                PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA            PIC X.
+           02  MSGI                PIC X(79).
+      *
+       01  MENMF2AO REDEFINES MENMF2AI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(03).
+           02  CHOICEO             PIC X(01).
+           02  FILLER              PIC X(03).
+           02  MSGO                PIC X(79).
