@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......SECFIL                                    *
+      *    DESCRIPTION.......OPERATOR SECURITY FILE RECORD LAYOUT      *
+      *                      FILE IS A VSAM KSDS KEYED ON              *
+      *                      SEC-OPERATOR-ID.  USED TO GATE CHOICE     *
+      *                      1/3/4/5 (MAINTENANCE) VS CHOICE 2         *
+      *                      (INQUIRY) IN UUMENF2A, AND RE-CHECKED     *
+      *                      BY EACH MAINTENANCE PROGRAM ITSELF.       *
+      *                      (DDNAME/FILE  SECFIL)                     *
+      *    ASSOCIATED PGMS...UUMENF2A, UUADDF2A, UUUPDF2A, UUDELF2A,   *
+      *                      UUENRF2A                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL RECORD LAYOUT                *
+      *                                                                *
+      ******************************************************************
+       01  SECURITY-RECORD.
+           05  SEC-OPERATOR-ID         PIC X(08).
+           05  SEC-OPERATOR-NAME       PIC X(20).
+           05  SEC-ROLE                PIC X(01).
+               88  SEC-ROLE-MAINTENANCE    VALUE 'M'.
+               88  SEC-ROLE-INQUIRY        VALUE 'I'.
+           05  FILLER                  PIC X(10).
