@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UUEXTF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    NIGHTLY BATCH EXTRACT.  READS THE STUDENT MASTER VSAM
+      *    KSDS SEQUENTIALLY AND WRITES ONE EXTRACT RECORD PER
+      *    STUDENT (STATUS, PROGRAM OF STUDY, ID, NAME, ENROLL
+      *    DATE) TO A SEQUENTIAL EXTRACT FILE.  THE EXTRACT IS
+      *    SORTED BY STATUS AND PROGRAM OF STUDY IN A LATER JOB
+      *    STEP AND FED TO THE ROSTER REPORT PROGRAM, UURPTF2A.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUMAS-FILE ASSIGN TO STUMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STU-STUDENT-ID
+               FILE STATUS IS WS-STUMAS-STATUS.
+      *
+           SELECT EXTSTU-FILE ASSIGN TO EXTSTU
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTSTU-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUMAS-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY STUMAS.
+      *
+       FD  EXTSTU-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       COPY EXTSF2A.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-STUMAS-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-STUMAS-OK                     VALUE '00'.
+           88  WS-STUMAS-EOF                    VALUE '10'.
+      *
+       01  WS-EXTSTU-STATUS                 PIC X(02) VALUE '00'.
+           88  WS-EXTSTU-OK                     VALUE '00'.
+      *
+       01  WS-EXTRACT-COUNT                 PIC 9(07) COMP-3 VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           OPEN INPUT  STUMAS-FILE.
+      *
+           IF NOT WS-STUMAS-OK
+               DISPLAY 'UUEXTF2A - OPEN STUMAS FAILED - STATUS '
+                       WS-STUMAS-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           OPEN OUTPUT EXTSTU-FILE.
+      *
+           IF NOT WS-EXTSTU-OK
+               DISPLAY 'UUEXTF2A - OPEN EXTSTU FAILED - STATUS '
+                       WS-EXTSTU-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           GO TO 200-PROCESS-RECORDS.
+      *
+       200-PROCESS-RECORDS.
+      *
+           READ STUMAS-FILE
+               AT END
+                   GO TO 800-EOF
+           END-READ.
+      *
+           IF NOT WS-STUMAS-OK AND NOT WS-STUMAS-EOF
+               DISPLAY 'UUEXTF2A - READ STUMAS FAILED - STATUS '
+                       WS-STUMAS-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           MOVE STU-STATUS                  TO EXT-STATUS.
+           MOVE STU-PROGRAM-OF-STUDY        TO EXT-PROGRAM-OF-STUDY.
+           MOVE STU-STUDENT-ID              TO EXT-STUDENT-ID.
+           MOVE STU-LAST-NAME               TO EXT-LAST-NAME.
+           MOVE STU-FIRST-NAME              TO EXT-FIRST-NAME.
+           MOVE STU-ENROLL-DATE             TO EXT-ENROLL-DATE.
+      *
+           WRITE EXTRACT-RECORD.
+      *
+           IF NOT WS-EXTSTU-OK
+               DISPLAY 'UUEXTF2A - WRITE EXTSTU FAILED - STATUS '
+                       WS-EXTSTU-STATUS
+               GO TO 900-ABEND
+           END-IF.
+      *
+           ADD 1                             TO WS-EXTRACT-COUNT.
+      *
+           GO TO 200-PROCESS-RECORDS.
+      *
+       800-EOF.
+      *
+           CLOSE STUMAS-FILE.
+           CLOSE EXTSTU-FILE.
+      *
+           DISPLAY 'UUEXTF2A - STUDENTS EXTRACTED: ' WS-EXTRACT-COUNT.
+      *
+           GO TO 999-EXIT.
+      *
+       900-ABEND.
+      *
+           MOVE 16                          TO RETURN-CODE.
+      *
+           GO TO 999-EXIT.
+      *
+       999-EXIT.
+      *
+           STOP RUN.
+      *
+       END PROGRAM UUEXTF2A.
