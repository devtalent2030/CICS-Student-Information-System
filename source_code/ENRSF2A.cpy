@@ -0,0 +1,68 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......ENRSF2A                                   *
+      *    DESCRIPTION.......SYMBOLIC MAP FOR MAPSET ENRSF2A           *
+      *                      MAP ENRMF2A - COURSE ENROLLMENT SCREEN    *
+      *    ASSOCIATED PGMS...UUENRF2A                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL SYMBOLIC MAP                 *
+      *                                                                *
+      ******************************************************************
+       01  ENRMF2AI.
+           02  FILLER              PIC X(12).
+           02  STUIDL              COMP PIC S9(4).
+           02  STUIDF              PIC X.
+           02  FILLER REDEFINES STUIDF.
+               03  STUIDA          PIC X.
+           02  STUIDI              PIC X(09).
+           02  CRSIDL              COMP PIC S9(4).
+           02  CRSIDF              PIC X.
+           02  FILLER REDEFINES CRSIDF.
+               03  CRSIDA          PIC X.
+           02  CRSIDI              PIC X(06).
+           02  TERML               COMP PIC S9(4).
+           02  TERMF               PIC X.
+           02  FILLER REDEFINES TERMF.
+               03  TERMA           PIC X.
+           02  TERMI               PIC X(06).
+           02  TITLEL              COMP PIC S9(4).
+           02  TITLEF              PIC X.
+           02  FILLER REDEFINES TITLEF.
+               03  TITLEA          PIC X.
+           02  TITLEI              PIC X(20).
+           02  CREDITL             COMP PIC S9(4).
+           02  CREDITF             PIC X.
+           02  FILLER REDEFINES CREDITF.
+               03  CREDITA         PIC X.
+           02  CREDITI             PIC X(03).
+           02  GRADEL              COMP PIC S9(4).
+           02  GRADEF              PIC X.
+           02  FILLER REDEFINES GRADEF.
+               03  GRADEA          PIC X.
+           02  GRADEI              PIC X(02).
+           02  MSGL                COMP PIC S9(4).
+           02  MSGF                PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA            PIC X.
+           02  MSGI                PIC X(79).
+      *
+       01  ENRMF2AO REDEFINES ENRMF2AI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(03).
+           02  STUIDO              PIC X(09).
+           02  FILLER              PIC X(03).
+           02  CRSIDO              PIC X(06).
+           02  FILLER              PIC X(03).
+           02  TERMO               PIC X(06).
+           02  FILLER              PIC X(03).
+           02  TITLEO              PIC X(20).
+           02  FILLER              PIC X(03).
+           02  CREDITO             PIC X(03).
+           02  FILLER              PIC X(03).
+           02  GRADEO              PIC X(02).
+           02  FILLER              PIC X(03).
+           02  MSGO                PIC X(79).
