@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UUINQF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    STUDENT INQUIRY TRANSACTION.  XCTL'D TO FROM UUMENF2A
+      *    CHOICE 2.  OPERATOR KEYS A STUDENT ID, PROGRAM READS THE
+      *    STUDENT MASTER AND DISPLAYS THE FULL RECORD.  A KEY NOT
+      *    ON FILE GETS A CLEAN MESSAGE, NOT AN ABEND.  ENTERING A
+      *    BLANK STUDENT ID RETURNS TO THE MENU.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY INQSF2A.
+      *
+       COPY STUMAS.
+      *
+       COPY STUCOMM.
+      *
+       LINKAGE SECTION.
+      *
+       COPY STUCOML.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           INITIALIZE WS-COMMAREA.
+      *
+           IF EIBCALEN NOT = 0
+               MOVE LK-FUNCTION-CODE         TO CA-FUNCTION-CODE
+               MOVE LK-STUDENT-ID            TO CA-STUDENT-ID
+               MOVE LK-MESSAGE               TO CA-MESSAGE
+           END-IF.
+      *
+      * CA-FROM-MENU, NOT EIBCALEN, TELLS US THIS IS A FRESH CALL
+      * FROM THE MENU - THE MENU ALWAYS PASSES THE FULL COMMAREA,
+      * SO EIBCALEN IS NEVER ZERO ON THAT FIRST CALL.
+           IF CA-FROM-MENU
+               GO TO 100-FIRST-TIME
+           END-IF.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               RECEIVE MAP   ('INQMF2A')
+                       MAPSET('INQSF2A')
+           END-EXEC.
+      *
+           GO TO 300-CHECK-INPUT.
+      *
+       100-FIRST-TIME.
+      * FIRST TIME IN - SEND A BLANK INQUIRY SCREEN AND WAIT FOR A
+      * STUDENT ID TO BE KEYED. CLEAR THE FROM-MENU MARKER SO THE
+      * NEXT TASK DOES NOT COME BACK THROUGH HERE AGAIN.
+           MOVE LOW-VALUES                  TO INQMF2AO.
+           MOVE SPACES                      TO CA-FUNCTION-CODE.
+      *
+           EXEC CICS
+               SEND MAP   ('INQMF2A')
+                    MAPSET('INQSF2A')
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2C')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       300-CHECK-INPUT.
+      * A BLANK STUDENT ID MEANS THE OPERATOR IS DONE - BACK TO
+      * THE MENU.
+           IF STUIDI = SPACES OR STUIDI = LOW-VALUES
+               GO TO 900-RETURN-TO-MENU
+           END-IF.
+      *
+           GO TO 400-READ-STUDENT.
+      *
+       400-READ-STUDENT.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(450-NOTFND)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('STUMAS')
+                    INTO(STUDENT-MASTER-RECORD)
+                    RIDFLD(STUIDI)
+           END-EXEC.
+      *
+           GO TO 500-DISPLAY-RECORD.
+      *
+       450-NOTFND.
+      *
+           MOVE LOW-VALUES                  TO INQMF2AO.
+           MOVE STUIDI                      TO STUIDO.
+           MOVE 'STUDENT NOT ON FILE'       TO MSGO.
+           GO TO 800-REDISPLAY.
+      *
+       500-DISPLAY-RECORD.
+      *
+           MOVE LOW-VALUES                  TO INQMF2AO.
+           MOVE STU-STUDENT-ID              TO STUIDO.
+           MOVE STU-LAST-NAME               TO LNAMEO.
+           MOVE STU-FIRST-NAME              TO FNAMEO.
+           MOVE STU-MIDDLE-INIT             TO MINITO.
+           MOVE STU-ADDR-LINE1              TO ADDR1O.
+           MOVE STU-ADDR-LINE2              TO ADDR2O.
+           MOVE STU-CITY                    TO CITYO.
+           MOVE STU-STATE                   TO STATEO.
+           MOVE STU-ZIP                     TO ZIPO.
+           MOVE STU-PHONE                   TO PHONEO.
+           MOVE STU-DATE-OF-BIRTH           TO DOBO.
+           MOVE STU-PROGRAM-OF-STUDY        TO PROGO.
+           MOVE STU-STATUS                  TO STATO.
+           MOVE STU-ENROLL-DATE             TO ENRDTO.
+           MOVE SPACES                      TO MSGO.
+           GO TO 800-REDISPLAY.
+      *
+       800-REDISPLAY.
+      *
+           EXEC CICS
+               SEND MAP   ('INQMF2A')
+                    MAPSET('INQSF2A')
+                    DATAONLY
+                    CURSOR
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2C')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       900-RETURN-TO-MENU.
+      *
+           INITIALIZE WS-COMMAREA.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE SPACES                      TO CA-MESSAGE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       END PROGRAM UUINQF2A.
