@@ -5,20 +5,78 @@
       *PROGRAM DESCRIPTION:
       *
       *
+      *MODIFICATION HISTORY
+      *DATE        BY   DESCRIPTION
+      *----------  ---  ----------------------------------------------
+      *08/08/2026  TN   CHOICE 1 NOW XCTLS TO UUADDF2A TO ADD A
+      *                 STUDENT MASTER RECORD. 000-MAIN NOW CHECKS
+      *                 THE COMMAREA FOR A "RETURNING FROM A
+      *                 MAINTENANCE PROGRAM" INDICATOR SO THE MAP IS
+      *                 RE-SENT WITH A MESSAGE INSTEAD OF DOING A
+      *                 RECEIVE MAP AGAINST A SCREEN THAT WAS NEVER
+      *                 SENT BY THIS PROGRAM.
+      *08/08/2026  TN   CHOICE 2 NOW XCTLS TO UUINQF2A FOR STUDENT
+      *                 INQUIRY.
+      *08/08/2026  TN   CHOICE 3 NOW XCTLS TO UUUPDF2A FOR STUDENT
+      *                 MAINTENANCE.
+      *08/08/2026  TN   CHOICE 4 NOW XCTLS TO UUDELF2A, WHICH SETS
+      *                 STU-STATUS TO INACTIVE RATHER THAN DOING A
+      *                 HARD DELETE.
+      *08/08/2026  TN   200-MAIN-LOGIC NOW EDITS CHOICEI FOR SPACES
+      *                 AND NUMERIC CLASS BEFORE THE VALUE COMPARES,
+      *                 AND 700-INVALID-CHOICE COUNTS CONSECUTIVE BAD
+      *                 ENTRIES IN CA-RETRY-COUNT, FORCING A STRONGER
+      *                 MESSAGE WITH THE CURSOR ON CHOICEI AFTER TWO.
+      *08/08/2026  TN   CHOICE 5 NOW XCTLS TO UUENRF2A FOR COURSE
+      *                 ENROLLMENT.
+      *08/08/2026  TN   CHOICE 1, 3, 4 AND 5 NOW REQUIRE THE SIGNED-ON
+      *                 OPERATOR TO HOLD THE MAINTENANCE ROLE ON THE
+      *                 NEW SECURITY FILE (SECFIL) - 200-MAIN-LOGIC
+      *                 CHECKS IT BEFORE HANDING OFF. CHOICE 2 STAYS
+      *                 OPEN TO EVERY SIGNED-ON OPERATOR.
+      *08/08/2026  TN   CHOICE 1-5 NOW SET CA-FUNCTION-CODE TO 'M'
+      *                 (CA-FROM-MENU) BEFORE XCTLING INSTEAD OF
+      *                 BLANKING IT - THE TARGET PROGRAMS NEED THIS
+      *                 MARKER TO TELL A FIRST CALL FROM THE MENU
+      *                 FROM A SUBSEQUENT PSEUDO-CONVERSATIONAL TURN,
+      *                 SINCE EIBCALEN IS NEVER ZERO ON AN XCTL WITH
+      *                 A COMMAREA.
+      *08/08/2026  TN   150-RETURN-DISPLAY'S RETURN NOW PASSES
+      *                 COMMAREA(WS-COMMAREA) LIKE EVERY OTHER RETURN
+      *                 IN THIS PROGRAM - IT HAD BEEN OMITTED, SO THE
+      *                 COMMAREA WAS NOT GUARANTEED TO SURVIVE THE
+      *                 ROUND TRIP TO THE OPERATOR'S NEXT KEYSTROKE.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       *
        COPY MENSF2A.
+      *
+       COPY SECFIL.
+      *
+       COPY STUCOMM.
       *
        LINKAGE SECTION.
       *
-       01 DFHCOMMAREA                       PIC X.
+       COPY STUCOML.
       *
        PROCEDURE DIVISION.
       *
        000-MAIN.
+      *
+           INITIALIZE WS-COMMAREA.
+      *
+           IF EIBCALEN NOT = 0
+               MOVE LK-FUNCTION-CODE         TO CA-FUNCTION-CODE
+               MOVE LK-STUDENT-ID            TO CA-STUDENT-ID
+               MOVE LK-MESSAGE               TO CA-MESSAGE
+               MOVE LK-RETRY-COUNT           TO CA-RETRY-COUNT
+           END-IF.
+      *
+           IF CA-FROM-SUBPGM
+               GO TO 150-RETURN-DISPLAY
+           END-IF.
       *
            EXEC CICS
                HANDLE CONDITION
@@ -45,98 +103,205 @@
            EXEC CICS
                RETURN TRANSID('UF2A')
            END-EXEC.
+      *
+       150-RETURN-DISPLAY.
+      * CAME BACK FROM A MAINTENANCE PROGRAM VIA XCTL - REDISPLAY
+      * THE MENU WITH WHATEVER MESSAGE IT LEFT IN THE COMMAREA.
+           MOVE LOW-VALUES                  TO MENMF2AO.
+           MOVE CA-MESSAGE                  TO MSGO.
+      *
+           EXEC CICS
+               SEND MAP   ('MENMF2A')
+                    MAPSET('MENSF2A')
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2A')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
       *
        200-MAIN-LOGIC.
+      * EDIT CHOICEI BEFORE COMPARING IT AGAINST THE VALID VALUES -
+      * SPACES AND NON-NUMERIC KEYSTROKES ARE BOTH INVALID INPUT,
+      * NOT JUST AN UNRECOGNIZED DIGIT.
+           IF CHOICEI = SPACES OR CHOICEI = LOW-VALUES
+                GO TO 700-INVALID-CHOICE
+           END-IF.
+      *
+           IF CHOICEI NOT NUMERIC
+                GO TO 700-INVALID-CHOICE
+           END-IF.
+      *
+           IF CHOICEI = '1' OR CHOICEI = '3' OR CHOICEI = '4'
+                         OR CHOICEI = '5'
+                GO TO 250-CHECK-ROLE
+           END-IF.
+      *
+           IF CHOICEI = '2'
+                GO TO 400-CHOICE-TWO
+           ELSE IF CHOICEI = '9'
+                GO TO 900-EXIT
+           ELSE
+                GO TO 700-INVALID-CHOICE
+           END-IF.
 
-
+      *
+       250-CHECK-ROLE.
+      * CHOICES 1, 3, 4 AND 5 ARE MAINTENANCE FUNCTIONS - ONLY AN
+      * OPERATOR CARRYING THE MAINTENANCE ROLE ON THE SECURITY FILE
+      * MAY USE THEM.  AN OPERATOR NOT FOUND ON THE SECURITY FILE
+      * DEFAULTS TO INQUIRY-ONLY, THE LEAST-PRIVILEGE ROLE, RATHER
+      * THAN BEING DENIED OUTRIGHT.
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(260-UNKNOWN-OPERATOR)
+           END-EXEC.
+      *
+           EXEC CICS
+               ASSIGN OPERID(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('SECFIL')
+                    INTO(SECURITY-RECORD)
+                    RIDFLD(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           GO TO 270-ROLE-CHECKED.
+      *
+       260-UNKNOWN-OPERATOR.
+           MOVE 'I'                         TO SEC-ROLE.
+           GO TO 270-ROLE-CHECKED.
+      *
+       270-ROLE-CHECKED.
+           IF NOT SEC-ROLE-MAINTENANCE
+                GO TO 720-NOT-AUTHORIZED
+           END-IF.
+      *
            IF CHOICEI = '1'
                 GO TO 300-CHOICE-ONE
-           ELSE IF CHOICEI = '2'
-                GO TO 400-CHOICE-TWO
            ELSE IF CHOICEI = '3'
                 GO TO 500-CHOICE-THREE
            ELSE IF CHOICEI = '4'
                 GO TO 600-CHOICE-FOUR
-           ELSE IF CHOICEI = '9'
-                GO TO 900-EXIT
            ELSE
-                GO TO 700-INVALID-CHOICE
+                GO TO 650-CHOICE-FIVE
            END-IF.
 
       *
        300-CHOICE-ONE.
-
-           MOVE LOW-VALUES                  TO MENMF2AO.
-           MOVE 'CHOICE 1 IS NOT AVAILABLE' TO MSGO.
-
-           EXEC CICS
-               SEND MAP   ('MENMF2A')
-                    MAPSET('MENSF2A')
-           END-EXEC.
+      * HAND OFF TO THE ADD-STUDENT PROGRAM. IT XCTLS BACK HERE
+      * WHEN IT IS DONE, LEAVING A STATUS MESSAGE IN THE COMMAREA.
+      * CA-FROM-MENU TELLS IT THIS IS A FRESH CALL SO IT KNOWS TO
+      * SEND ITS OWN BLANK SCREEN RATHER THAN RECEIVE ONE THAT WAS
+      * NEVER SENT - EIBCALEN IS NEVER ZERO HERE, THE COMMAREA IS
+      * ALWAYS PASSED.
+           INITIALIZE WS-COMMAREA.
+           MOVE 'M'                          TO CA-FUNCTION-CODE.
 
            EXEC CICS
-               RETURN TRANSID('UF2A')
+               XCTL PROGRAM('UUADDF2A')
+                    COMMAREA(WS-COMMAREA)
            END-EXEC.
 
        400-CHOICE-TWO.
-           MOVE LOW-VALUES                  TO MENMF2AO.
-           MOVE 'CHOICE 2 IS NOT READY'     TO MSGO.
+      * HAND OFF TO THE STUDENT INQUIRY PROGRAM.
+           INITIALIZE WS-COMMAREA.
+           MOVE 'M'                          TO CA-FUNCTION-CODE.
 
            EXEC CICS
-               SEND MAP   ('MENMF2A')
-                    MAPSET('MENSF2A')
+               XCTL PROGRAM('UUINQF2A')
+                    COMMAREA(WS-COMMAREA)
            END-EXEC.
 
+
+       500-CHOICE-THREE.
+      * HAND OFF TO THE STUDENT MAINTENANCE PROGRAM.
+           INITIALIZE WS-COMMAREA.
+           MOVE 'M'                          TO CA-FUNCTION-CODE.
+
            EXEC CICS
-               RETURN TRANSID('UF2A')
+               XCTL PROGRAM('UUUPDF2A')
+                    COMMAREA(WS-COMMAREA)
            END-EXEC.
 
 
-       500-CHOICE-THREE.
-           MOVE LOW-VALUES                  TO MENMF2AO.
-           MOVE 'CHOICE 3 IS BEING TESTED'  TO MSGO.
+
+       600-CHOICE-FOUR.
+      * HAND OFF TO THE STUDENT INACTIVATION PROGRAM. THIS IS A
+      * LOGICAL DELETE (STATUS FLAG), NEVER A CICS DELETE.
+           INITIALIZE WS-COMMAREA.
+           MOVE 'M'                          TO CA-FUNCTION-CODE.
 
            EXEC CICS
-               SEND MAP   ('MENMF2A')
-                    MAPSET('MENSF2A')
+               XCTL PROGRAM('UUDELF2A')
+                    COMMAREA(WS-COMMAREA)
            END-EXEC.
 
+       650-CHOICE-FIVE.
+      * HAND OFF TO THE COURSE ENROLLMENT PROGRAM.
+           INITIALIZE WS-COMMAREA.
+           MOVE 'M'                          TO CA-FUNCTION-CODE.
+
            EXEC CICS
-               RETURN TRANSID('UF2A')
+               XCTL PROGRAM('UUENRF2A')
+                    COMMAREA(WS-COMMAREA)
            END-EXEC.
 
 
 
-       600-CHOICE-FOUR.
+       700-INVALID-CHOICE.
+      * COUNT CONSECUTIVE BAD ENTRIES. AFTER TWO IN A ROW, FORCE A
+      * STRONGER MESSAGE WITH THE CURSOR PARKED ON CHOICEI INSTEAD
+      * OF JUST REPEATING THE SAME GENERIC MESSAGE INDEFINITELY.
            MOVE LOW-VALUES                  TO MENMF2AO.
-           MOVE 'CHOICE 4 IS NOT WORKING'   TO MSGO.
-
+      *
+           ADD 1                             TO CA-RETRY-COUNT.
+      *
+           IF CA-RETRY-COUNT >= 2
+               MOVE 0                        TO CA-RETRY-COUNT
+               MOVE -1                       TO CHOICEL
+               MOVE 'REPEATED INVALID ENTRIES - ENTER 1,2,3,4 OR 9'
+                 TO MSGO
+           ELSE
+               MOVE -1                       TO CHOICEL
+               MOVE 'INVALID INPUT - KC03F2A'
+                 TO MSGO
+           END-IF.
+      *
            EXEC CICS
                SEND MAP   ('MENMF2A')
                     MAPSET('MENSF2A')
+                    CURSOR
            END-EXEC.
-
+      *
            EXEC CICS
                RETURN TRANSID('UF2A')
+                      COMMAREA(WS-COMMAREA)
            END-EXEC.
 
 
 
-
-       700-INVALID-CHOICE.
-      *
+       720-NOT-AUTHORIZED.
+      * SIGNED-ON OPERATOR DOES NOT CARRY THE MAINTENANCE ROLE -
+      * REDISPLAY THE MENU WITH THE CURSOR BACK ON CHOICEI INSTEAD
+      * OF HANDING OFF TO THE MAINTENANCE PROGRAM.
            MOVE LOW-VALUES                  TO MENMF2AO.
       *
-           MOVE 'INVALID INPUT - KC03F2A'
+           MOVE -1                          TO CHOICEL.
+           MOVE 'NOT AUTHORIZED FOR THIS FUNCTION - INQUIRY ONLY'
              TO MSGO.
       *
            EXEC CICS
                SEND MAP   ('MENMF2A')
                     MAPSET('MENSF2A')
+                    CURSOR
            END-EXEC.
       *
            EXEC CICS
                RETURN TRANSID('UF2A')
+                      COMMAREA(WS-COMMAREA)
            END-EXEC.
 
 
