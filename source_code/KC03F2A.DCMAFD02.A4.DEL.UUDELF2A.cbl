@@ -0,0 +1,344 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UUDELF2A.
+       AUTHOR. TALENT NTOTA.
+       DATE-WRITTEN. 08/08/2026.
+      *PROGRAM DESCRIPTION:
+      *    STUDENT INACTIVATION TRANSACTION.  XCTL'D TO FROM
+      *    UUMENF2A CHOICE 4.  THIS IS A LOGICAL DELETE, NOT A
+      *    CICS DELETE - STU-STATUS IS SET TO 'I' (INACTIVE) SO
+      *    WITHDRAWN/GRADUATED STUDENTS STAY ON FILE FOR TRANSCRIPT
+      *    AND ENROLLMENT-HISTORY LOOKUPS.  SAME READ-UPDATE /
+      *    REWRITE CONCURRENCY CHECK AS UUUPDF2A.
+      *
+      *MODIFICATION HISTORY
+      *DATE        BY   DESCRIPTION
+      *----------  ---  ----------------------------------------------
+      *08/08/2026  TN   EVERY SUCCESSFUL INACTIVATION NOW ALSO WRITES
+      *                 A BEFORE/AFTER RECORD TO THE AUDIT TRAIL FILE
+      *                 (AUDFIL), AND STAMPS STU-LAST-CHANGE-OPID
+      *                 WITH THE TERMINAL ID.
+      *08/08/2026  TN   000-MAIN NOW RE-CHECKS THE SIGNED-ON OPERATOR
+      *                 AGAINST THE SECURITY FILE BEFORE DOING
+      *                 ANYTHING ELSE - DEFENSE IN DEPTH BEHIND THE
+      *                 SAME CHECK IN UUMENF2A.  STU-LAST-CHANGE-OPID
+      *                 AND AUD-OPERATOR-ID ARE NOW STAMPED WITH THE
+      *                 REAL SIGNED-ON OPERATOR ID INSTEAD OF THE
+      *                 TERMINAL ID.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       COPY DELSF2A.
+      *
+       COPY STUMAS.
+      *
+       COPY AUDFIL.
+      *
+       COPY SECFIL.
+      *
+       01 WS-ABSTIME                        PIC S9(15) COMP-3.
+       01 WS-OPERATOR-ID                    PIC X(08).
+      *
+       01 WS-BEFORE-STATUS                  PIC X(01).
+      *
+       COPY STUCOMM.
+      *
+       LINKAGE SECTION.
+      *
+       COPY STUCOML.
+      *
+       PROCEDURE DIVISION.
+      *
+       000-MAIN.
+      *
+           INITIALIZE WS-COMMAREA.
+      *
+           GO TO 050-CHECK-ROLE.
+      *
+       050-CHECK-ROLE.
+      * DEFENSE IN DEPTH - UUMENF2A ALREADY GATES CHOICE 4 TO THE
+      * MAINTENANCE ROLE, BUT THIS TRANSACTION CAN BE STARTED
+      * DIRECTLY BY TERMINAL ID, SO THE CHECK IS MADE AGAIN HERE.
+      * AN OPERATOR NOT ON THE SECURITY FILE DEFAULTS TO INQUIRY-
+      * ONLY, THE LEAST-PRIVILEGE ROLE.
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(060-UNKNOWN-OPERATOR)
+           END-EXEC.
+      *
+           EXEC CICS
+               ASSIGN OPERID(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('SECFIL')
+                    INTO(SECURITY-RECORD)
+                    RIDFLD(SEC-OPERATOR-ID)
+           END-EXEC.
+      *
+           GO TO 070-ROLE-CHECKED.
+      *
+       060-UNKNOWN-OPERATOR.
+           MOVE 'I'                         TO SEC-ROLE.
+           GO TO 070-ROLE-CHECKED.
+      *
+       070-ROLE-CHECKED.
+           MOVE SEC-OPERATOR-ID              TO WS-OPERATOR-ID.
+      *
+           IF NOT SEC-ROLE-MAINTENANCE
+               GO TO 090-NOT-AUTHORIZED
+           END-IF.
+      *
+           IF EIBCALEN NOT = 0
+               MOVE LK-FUNCTION-CODE         TO CA-FUNCTION-CODE
+               MOVE LK-STUDENT-ID            TO CA-STUDENT-ID
+               MOVE LK-MESSAGE               TO CA-MESSAGE
+           END-IF.
+      *
+      * CA-FROM-MENU, NOT EIBCALEN, TELLS US THIS IS A FRESH CALL
+      * FROM THE MENU - THE MENU ALWAYS PASSES THE FULL COMMAREA,
+      * SO EIBCALEN IS NEVER ZERO ON THAT FIRST CALL.
+           IF CA-FROM-MENU
+               GO TO 100-FIRST-TIME
+           END-IF.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               RECEIVE MAP   ('DELMF2A')
+                       MAPSET('DELSF2A')
+           END-EXEC.
+      *
+           GO TO 300-CHECK-PHASE.
+      *
+       090-NOT-AUTHORIZED.
+      * SIGNED-ON OPERATOR DOES NOT CARRY THE MAINTENANCE ROLE -
+      * BACK TO THE MENU WITHOUT EVER DISPLAYING THE DELETE SCREEN.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE SPACES                      TO CA-STUDENT-ID.
+           MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO CA-MESSAGE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       100-FIRST-TIME.
+      * FIRST TIME IN - SEND A BLANK SCREEN AND WAIT FOR A STUDENT
+      * ID TO LOOK UP. CLEAR THE FROM-MENU MARKER SO THE NEXT TASK
+      * DOES NOT COME BACK THROUGH HERE AGAIN.
+           MOVE LOW-VALUES                  TO DELMF2AO.
+           MOVE 'L'                         TO MODEO.
+           MOVE SPACES                      TO CA-FUNCTION-CODE.
+      *
+           EXEC CICS
+               SEND MAP   ('DELMF2A')
+                    MAPSET('DELSF2A')
+                    ERASE
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2E')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       300-CHECK-PHASE.
+      * A BLANK STUDENT ID MEANS THE OPERATOR IS DONE - BACK TO
+      * THE MENU.
+           IF STUIDI = SPACES OR STUIDI = LOW-VALUES
+               GO TO 900-RETURN-TO-MENU
+           END-IF.
+      *
+           IF MODEI = 'U'
+               GO TO 550-CHECK-CONFIRM
+           END-IF.
+      *
+           GO TO 400-READ-FOR-UPDATE.
+      *
+       400-READ-FOR-UPDATE.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(450-NOTFND)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('STUMAS')
+                    INTO(STUDENT-MASTER-RECORD)
+                    RIDFLD(STUIDI)
+                    UPDATE
+           END-EXEC.
+      *
+           IF STU-STATUS-INACTIVE
+               MOVE LOW-VALUES               TO DELMF2AO
+               MOVE STU-STUDENT-ID           TO STUIDO
+               MOVE STU-LAST-NAME            TO LNAMEO
+               MOVE STU-FIRST-NAME           TO FNAMEO
+               MOVE STU-STATUS               TO STATO
+               MOVE 'L'                      TO MODEO
+               MOVE 'STUDENT IS ALREADY INACTIVE' TO MSGO
+               GO TO 800-REDISPLAY
+           END-IF.
+      *
+           GO TO 500-DISPLAY-FOR-CONFIRM.
+      *
+       450-NOTFND.
+      *
+           MOVE LOW-VALUES                  TO DELMF2AO.
+           MOVE STUIDI                      TO STUIDO.
+           MOVE 'L'                         TO MODEO.
+           MOVE 'STUDENT NOT ON FILE'       TO MSGO.
+           GO TO 800-REDISPLAY.
+      *
+       500-DISPLAY-FOR-CONFIRM.
+      *
+           MOVE LOW-VALUES                  TO DELMF2AO.
+           MOVE STU-STUDENT-ID              TO STUIDO.
+           MOVE STU-LAST-NAME               TO LNAMEO.
+           MOVE STU-FIRST-NAME              TO FNAMEO.
+           MOVE STU-STATUS                  TO STATO.
+           MOVE STU-LAST-CHANGE-DATE        TO OLDDTO.
+           MOVE STU-LAST-CHANGE-TIME        TO OLDTMO.
+           MOVE 'U'                         TO MODEO.
+           MOVE 'ENTER Y TO INACTIVATE, ANYTHING ELSE TO CANCEL'
+             TO MSGO.
+           GO TO 800-REDISPLAY.
+      *
+       550-CHECK-CONFIRM.
+      *
+           IF CONFI NOT = 'Y'
+               MOVE LOW-VALUES               TO DELMF2AO
+               MOVE STUIDI                   TO STUIDO
+               MOVE 'L'                      TO MODEO
+               MOVE 'INACTIVATION CANCELLED' TO MSGO
+               GO TO 800-REDISPLAY
+           END-IF.
+      *
+           GO TO 600-INACTIVATE-STUDENT.
+      *
+       600-INACTIVATE-STUDENT.
+      *
+           EXEC CICS
+               HANDLE CONDITION
+                   NOTFND(450-NOTFND)
+           END-EXEC.
+      *
+           EXEC CICS
+               READ FILE('STUMAS')
+                    INTO(STUDENT-MASTER-RECORD)
+                    RIDFLD(STUIDI)
+                    UPDATE
+           END-EXEC.
+      *
+           IF STU-LAST-CHANGE-DATE NOT = OLDDTI
+              OR STU-LAST-CHANGE-TIME NOT = OLDTMI
+               GO TO 650-CONCURRENT-UPDATE
+           END-IF.
+      *
+           MOVE STU-STATUS                  TO WS-BEFORE-STATUS.
+           MOVE 'I'                         TO STU-STATUS.
+           MOVE WS-OPERATOR-ID              TO STU-LAST-CHANGE-OPID.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-ABSTIME)
+                          YYYYMMDD(STU-LAST-CHANGE-DATE)
+                          TIME(STU-LAST-CHANGE-TIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               REWRITE FILE('STUMAS')
+                       FROM(STUDENT-MASTER-RECORD)
+           END-EXEC.
+      *
+           GO TO 850-INACTIVATE-COMPLETE.
+      *
+       650-CONCURRENT-UPDATE.
+      * THE RECORD WAS CHANGED BY ANOTHER SESSION AFTER WE READ IT
+      * FOR CONFIRMATION - DO NOT BLINDLY INACTIVATE. REFRESH THE
+      * SCREEN WITH THE CURRENT RECORD AND LET THE OPERATOR DECIDE
+      * AGAIN.
+           MOVE LOW-VALUES                  TO DELMF2AO.
+           MOVE STU-STUDENT-ID              TO STUIDO.
+           MOVE STU-LAST-NAME               TO LNAMEO.
+           MOVE STU-FIRST-NAME              TO FNAMEO.
+           MOVE STU-STATUS                  TO STATO.
+           MOVE STU-LAST-CHANGE-DATE        TO OLDDTO.
+           MOVE STU-LAST-CHANGE-TIME        TO OLDTMO.
+           MOVE 'U'                         TO MODEO.
+           MOVE 'RECORD CHANGED BY ANOTHER USER - REVIEW AND RETRY'
+             TO MSGO.
+           GO TO 800-REDISPLAY.
+      *
+       800-REDISPLAY.
+      *
+           EXEC CICS
+               SEND MAP   ('DELMF2A')
+                    MAPSET('DELSF2A')
+                    DATAONLY
+                    CURSOR
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN TRANSID('UF2E')
+                      COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+       850-INACTIVATE-COMPLETE.
+      *
+           MOVE SPACES                      TO AUDIT-RECORD.
+           MOVE STU-STUDENT-ID              TO AUD-STUDENT-ID.
+           MOVE WS-ABSTIME                  TO AUD-TIMESTAMP.
+           MOVE 'I'                         TO AUD-ACTION.
+           MOVE STU-LAST-CHANGE-DATE        TO AUD-ACTION-DATE.
+           MOVE STU-LAST-CHANGE-TIME        TO AUD-ACTION-TIME.
+           MOVE WS-OPERATOR-ID              TO AUD-OPERATOR-ID.
+           MOVE WS-BEFORE-STATUS            TO AUD-BEFORE-STATUS.
+           MOVE STU-STATUS                  TO AUD-AFTER-STATUS.
+           MOVE STU-PROGRAM-OF-STUDY        TO AUD-BEFORE-PROGRAM.
+           MOVE STU-PROGRAM-OF-STUDY        TO AUD-AFTER-PROGRAM.
+           MOVE STU-LAST-NAME               TO AUD-BEFORE-LAST-NAME.
+           MOVE STU-LAST-NAME               TO AUD-AFTER-LAST-NAME.
+      *
+           EXEC CICS
+               WRITE FILE('AUDFIL')
+                     FROM(AUDIT-RECORD)
+                     RIDFLD(AUD-KEY)
+           END-EXEC.
+      *
+           INITIALIZE WS-COMMAREA.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+           MOVE STU-STUDENT-ID              TO CA-STUDENT-ID.
+           MOVE 'STUDENT INACTIVATED - ID ' TO CA-MESSAGE.
+           MOVE STU-STUDENT-ID      TO CA-MESSAGE(26:9).
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       900-RETURN-TO-MENU.
+      *
+           INITIALIZE WS-COMMAREA.
+           MOVE 'X'                         TO CA-FUNCTION-CODE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENF2A')
+                    COMMAREA(WS-COMMAREA)
+           END-EXEC.
+      *
+           GOBACK.
+      *
+       END PROGRAM UUDELF2A.
