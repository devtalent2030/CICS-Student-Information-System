@@ -0,0 +1,86 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......DELSF2A                                   *
+      *    DESCRIPTION.......SYMBOLIC MAP FOR MAPSET DELSF2A           *
+      *                      MAP DELMF2A - STUDENT INACTIVATION        *
+      *                      CONFIRMATION                              *
+      *    ASSOCIATED PGMS...UUDELF2A                                  *
+      *                                                                *
+      *    NOTE - MODEI/MODEO, OLDDTI/OLDDTO AND OLDTMI/OLDTMO ARE     *
+      *    NON-DISPLAY (DARK) UNPROTECTED FIELDS - SEE UPDSF2A.        *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL SYMBOLIC MAP                 *
+      *                                                                *
+      ******************************************************************
+       01  DELMF2AI.
+           02  FILLER              PIC X(12).
+           02  STUIDL              COMP PIC S9(4).
+           02  STUIDF              PIC X.
+           02  FILLER REDEFINES STUIDF.
+               03  STUIDA           PIC X.
+           02  STUIDI              PIC X(09).
+           02  LNAMEL              COMP PIC S9(4).
+           02  LNAMEF              PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEA           PIC X.
+           02  LNAMEI              PIC X(20).
+           02  FNAMEL              COMP PIC S9(4).
+           02  FNAMEF              PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEA           PIC X.
+           02  FNAMEI              PIC X(15).
+           02  STATL               COMP PIC S9(4).
+           02  STATF               PIC X.
+           02  FILLER REDEFINES STATF.
+               03  STATA            PIC X.
+           02  STATI               PIC X(01).
+           02  CONFL               COMP PIC S9(4).
+           02  CONFF               PIC X.
+           02  FILLER REDEFINES CONFF.
+               03  CONFA            PIC X.
+           02  CONFI               PIC X(01).
+           02  MODEL               COMP PIC S9(4).
+           02  MODEF               PIC X.
+           02  FILLER REDEFINES MODEF.
+               03  MODEA            PIC X.
+           02  MODEI               PIC X(01).
+           02  OLDDTL              COMP PIC S9(4).
+           02  OLDDTF              PIC X.
+           02  FILLER REDEFINES OLDDTF.
+               03  OLDDTA           PIC X.
+           02  OLDDTI              PIC 9(08).
+           02  OLDTML              COMP PIC S9(4).
+           02  OLDTMF              PIC X.
+           02  FILLER REDEFINES OLDTMF.
+               03  OLDTMA           PIC X.
+           02  OLDTMI              PIC 9(06).
+           02  MSGL                COMP PIC S9(4).
+           02  MSGF                PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA             PIC X.
+           02  MSGI                PIC X(79).
+      *
+       01  DELMF2AO REDEFINES DELMF2AI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(03).
+           02  STUIDO              PIC X(09).
+           02  FILLER              PIC X(03).
+           02  LNAMEO              PIC X(20).
+           02  FILLER              PIC X(03).
+           02  FNAMEO              PIC X(15).
+           02  FILLER              PIC X(03).
+           02  STATO               PIC X(01).
+           02  FILLER              PIC X(03).
+           02  CONFO               PIC X(01).
+           02  FILLER              PIC X(03).
+           02  MODEO               PIC X(01).
+           02  FILLER              PIC X(03).
+           02  OLDDTO              PIC 9(08).
+           02  FILLER              PIC X(03).
+           02  OLDTMO              PIC 9(06).
+           02  FILLER              PIC X(03).
+           02  MSGO                PIC X(79).
