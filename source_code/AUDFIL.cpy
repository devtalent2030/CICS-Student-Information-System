@@ -0,0 +1,37 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......AUDFIL                                    *
+      *    DESCRIPTION.......STUDENT AUDIT TRAIL RECORD LAYOUT         *
+      *                      FILE IS A VSAM KSDS KEYED ON AUD-KEY      *
+      *                      (STUDENT ID + ABSOLUTE TIMESTAMP OF THE   *
+      *                      ACTION) (DDNAME/FILE  AUDFIL).  ONE       *
+      *                      RECORD IS WRITTEN FOR EVERY ADD, UPDATE   *
+      *                      OR INACTIVATION OF A STUDENT MASTER       *
+      *                      RECORD - NEVER REWRITTEN OR DELETED.      *
+      *    ASSOCIATED PGMS...UUADDF2A, UUUPDF2A, UUDELF2A, UUAHSF2A    *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL RECORD LAYOUT                *
+      *                                                                *
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-KEY.
+               10  AUD-STUDENT-ID      PIC X(09).
+               10  AUD-TIMESTAMP       PIC S9(15) COMP-3.
+           05  AUD-ACTION              PIC X(01).
+               88  AUD-ACTION-ADD          VALUE 'A'.
+               88  AUD-ACTION-UPDATE        VALUE 'U'.
+               88  AUD-ACTION-INACTIVATE    VALUE 'I'.
+           05  AUD-ACTION-DATE         PIC 9(08).
+           05  AUD-ACTION-TIME         PIC 9(06).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-BEFORE-STATUS       PIC X(01).
+           05  AUD-AFTER-STATUS        PIC X(01).
+           05  AUD-BEFORE-PROGRAM      PIC X(06).
+           05  AUD-AFTER-PROGRAM       PIC X(06).
+           05  AUD-BEFORE-LAST-NAME    PIC X(20).
+           05  AUD-AFTER-LAST-NAME     PIC X(20).
+           05  FILLER                  PIC X(10).
