@@ -0,0 +1,131 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......UPDSF2A                                   *
+      *    DESCRIPTION.......SYMBOLIC MAP FOR MAPSET UPDSF2A           *
+      *                      MAP UPDMF2A - STUDENT MAINTENANCE         *
+      *                      (ADDRESS / PROGRAM / STATUS CHANGES)      *
+      *    ASSOCIATED PGMS...UUUPDF2A                                  *
+      *                                                                *
+      *    NOTE - MODEI/MODEO, OLDDTI/OLDDTO AND OLDTMI/OLDTMO ARE     *
+      *    NON-DISPLAY (DARK) UNPROTECTED FIELDS.  THEY CARRY THE      *
+      *    LOOKUP/UPDATE PHASE AND THE LAST-CHANGE STAMP THAT WAS ON   *
+      *    THE RECORD WHEN IT WAS READ, SO THEY ROUND-TRIP WITH THE    *
+      *    TERMINAL WITHOUT THE OPERATOR SEEING OR KEYING THEM.        *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL SYMBOLIC MAP                 *
+      *                                                                *
+      ******************************************************************
+       01  UPDMF2AI.
+           02  FILLER              PIC X(12).
+           02  STUIDL              COMP PIC S9(4).
+           02  STUIDF              PIC X.
+           02  FILLER REDEFINES STUIDF.
+               03  STUIDA           PIC X.
+           02  STUIDI              PIC X(09).
+           02  LNAMEL              COMP PIC S9(4).
+           02  LNAMEF              PIC X.
+           02  FILLER REDEFINES LNAMEF.
+               03  LNAMEA           PIC X.
+           02  LNAMEI              PIC X(20).
+           02  FNAMEL              COMP PIC S9(4).
+           02  FNAMEF              PIC X.
+           02  FILLER REDEFINES FNAMEF.
+               03  FNAMEA           PIC X.
+           02  FNAMEI              PIC X(15).
+           02  MINITL              COMP PIC S9(4).
+           02  MINITF              PIC X.
+           02  FILLER REDEFINES MINITF.
+               03  MINITA           PIC X.
+           02  MINITI              PIC X(01).
+           02  ADDR1L              COMP PIC S9(4).
+           02  ADDR1F              PIC X.
+           02  FILLER REDEFINES ADDR1F.
+               03  ADDR1A           PIC X.
+           02  ADDR1I              PIC X(25).
+           02  ADDR2L              COMP PIC S9(4).
+           02  ADDR2F              PIC X.
+           02  FILLER REDEFINES ADDR2F.
+               03  ADDR2A           PIC X.
+           02  ADDR2I              PIC X(25).
+           02  CITYL               COMP PIC S9(4).
+           02  CITYF               PIC X.
+           02  FILLER REDEFINES CITYF.
+               03  CITYA            PIC X.
+           02  CITYI               PIC X(15).
+           02  STATEL              COMP PIC S9(4).
+           02  STATEF              PIC X.
+           02  FILLER REDEFINES STATEF.
+               03  STATEA           PIC X.
+           02  STATEI              PIC X(02).
+           02  ZIPL                COMP PIC S9(4).
+           02  ZIPF                PIC X.
+           02  FILLER REDEFINES ZIPF.
+               03  ZIPA             PIC X.
+           02  ZIPI                PIC X(09).
+           02  PROGL               COMP PIC S9(4).
+           02  PROGF               PIC X.
+           02  FILLER REDEFINES PROGF.
+               03  PROGA            PIC X.
+           02  PROGI               PIC X(06).
+           02  STATL               COMP PIC S9(4).
+           02  STATF               PIC X.
+           02  FILLER REDEFINES STATF.
+               03  STATA            PIC X.
+           02  STATI               PIC X(01).
+           02  MODEL               COMP PIC S9(4).
+           02  MODEF               PIC X.
+           02  FILLER REDEFINES MODEF.
+               03  MODEA            PIC X.
+           02  MODEI               PIC X(01).
+           02  OLDDTL              COMP PIC S9(4).
+           02  OLDDTF              PIC X.
+           02  FILLER REDEFINES OLDDTF.
+               03  OLDDTA           PIC X.
+           02  OLDDTI              PIC 9(08).
+           02  OLDTML              COMP PIC S9(4).
+           02  OLDTMF              PIC X.
+           02  FILLER REDEFINES OLDTMF.
+               03  OLDTMA           PIC X.
+           02  OLDTMI              PIC 9(06).
+           02  MSGL                COMP PIC S9(4).
+           02  MSGF                PIC X.
+           02  FILLER REDEFINES MSGF.
+               03  MSGA             PIC X.
+           02  MSGI                PIC X(79).
+      *
+       01  UPDMF2AO REDEFINES UPDMF2AI.
+           02  FILLER              PIC X(12).
+           02  FILLER              PIC X(03).
+           02  STUIDO              PIC X(09).
+           02  FILLER              PIC X(03).
+           02  LNAMEO              PIC X(20).
+           02  FILLER              PIC X(03).
+           02  FNAMEO              PIC X(15).
+           02  FILLER              PIC X(03).
+           02  MINITO              PIC X(01).
+           02  FILLER              PIC X(03).
+           02  ADDR1O              PIC X(25).
+           02  FILLER              PIC X(03).
+           02  ADDR2O              PIC X(25).
+           02  FILLER              PIC X(03).
+           02  CITYO               PIC X(15).
+           02  FILLER              PIC X(03).
+           02  STATEO              PIC X(02).
+           02  FILLER              PIC X(03).
+           02  ZIPO                PIC X(09).
+           02  FILLER              PIC X(03).
+           02  PROGO               PIC X(06).
+           02  FILLER              PIC X(03).
+           02  STATO               PIC X(01).
+           02  FILLER              PIC X(03).
+           02  MODEO               PIC X(01).
+           02  FILLER              PIC X(03).
+           02  OLDDTO              PIC 9(08).
+           02  FILLER              PIC X(03).
+           02  OLDTMO              PIC 9(06).
+           02  FILLER              PIC X(03).
+           02  MSGO                PIC X(79).
