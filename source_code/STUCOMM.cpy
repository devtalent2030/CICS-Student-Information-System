@@ -0,0 +1,46 @@
+      ******************************************************************
+      *                                                                *
+      *    COPY MEMBER.......STUCOMM                                   *
+      *    DESCRIPTION.......WORKING-STORAGE COPY OF THE SHARED        *
+      *                      COMMAREA LAYOUT FOR THE UF2A STUDENT      *
+      *                      MENU AND ITS MAINTENANCE PROGRAMS.        *
+      *                      CARRIES PSEUDO-CONVERSATIONAL STATE       *
+      *                      ACROSS THE XCTL/RETURN TRANSID            *
+      *                      BOUNDARIES BETWEEN UUMENF2A, UUADDF2A,    *
+      *                      UUINQF2A, UUUPDF2A, UUDELF2A AND          *
+      *                      UUENRF2A.                                 *
+      *                                                                *
+      *    USAGE - CODE THIS COPY IN WORKING-STORAGE.  IT IS SAFE TO   *
+      *    MOVE INTO EVEN WHEN EIBCALEN IS ZERO (NO COMMAREA PASSED).  *
+      *    THE MATCHING LINKAGE SECTION LAYOUT IS COPY MEMBER          *
+      *    STUCOML - SAME PHYSICAL LAYOUT, DIFFERENT FIELD PREFIX, SO  *
+      *    THE TWO CAN BOTH BE CODED IN ONE PROGRAM WITHOUT AMBIGUOUS  *
+      *    REFERENCES. SEE UUADDF2A FOR THE STANDARD PATTERN -         *
+      *        IF EIBCALEN NOT = 0                                     *
+      *            MOVE LK-FUNCTION-CODE TO CA-FUNCTION-CODE           *
+      *            MOVE LK-STUDENT-ID    TO CA-STUDENT-ID              *
+      *            MOVE LK-MESSAGE       TO CA-MESSAGE                 *
+      *        END-IF                                                  *
+      *                                                                *
+      *    MODIFICATION HISTORY                                       *
+      *    ---------------------------------------------------------- *
+      *    DATE        BY        DESCRIPTION                          *
+      *    ----------  --------  ------------------------------------ *
+      *    08/08/2026  TN        ORIGINAL - REPLACES THE ONE-BYTE      *
+      *                          PIC X DFHCOMMAREA THAT UUMENF2A HAD   *
+      *                          DECLARED, AND THE CA-FUNCTION-CODE/   *
+      *                          CA-STUDENT-ID/CA-MESSAGE FIELDS THAT  *
+      *                          HAD BEEN HAND-CODED IN EACH OF        *
+      *                          UUMENF2A, UUADDF2A, UUINQF2A,         *
+      *                          UUUPDF2A AND UUDELF2A SEPARATELY.     *
+      *    08/08/2026  TN        ADDED CA-RETRY-COUNT FOR THE INVALID- *
+      *                          CHOICE RETRY LIMIT IN UUMENF2A.       *
+      *                                                                *
+      ******************************************************************
+       01  WS-COMMAREA.
+           05  CA-FUNCTION-CODE        PIC X(01).
+               88  CA-FROM-MENU            VALUE 'M'.
+               88  CA-FROM-SUBPGM          VALUE 'X'.
+           05  CA-STUDENT-ID            PIC X(09).
+           05  CA-MESSAGE               PIC X(79).
+           05  CA-RETRY-COUNT           PIC 9(01).
