@@ -0,0 +1,32 @@
+//NITESTU  JOB (KC03F2A),'NIGHTLY STUDENT ROSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* NIGHTLY STUDENT ROSTER EXTRACT AND REPORT.                  *
+//* STEP010 EXTRACTS STATUS/PROGRAM/ID/NAME/ENROLL DATE FROM    *
+//*         THE STUMAS VSAM KSDS INTO A SEQUENTIAL EXTRACT.     *
+//* STEP020 SORTS THE EXTRACT BY STATUS THEN PROGRAM OF STUDY   *
+//*         SO THE REPORT CAN BREAK ON BOTH.                    *
+//* STEP030 PRODUCES THE PRINT-IMAGE ROSTER REPORT.             *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=UUEXTF2A
+//STEPLIB  DD   DSN=KC03F2A.A4.LOADLIB,DISP=SHR
+//STUMAS   DD   DSN=KC03F2A.A4.STUMAS,DISP=SHR
+//EXTSTU   DD   DSN=&&EXTSTU,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//*
+//STEP020  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=&&EXTSTU,DISP=(OLD,DELETE)
+//SORTOUT  DD   DSN=&&EXTSRT,DISP=(NEW,PASS,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,1,CH,A,2,6,CH,A)
+/*
+//*
+//STEP030  EXEC PGM=UURPTF2A
+//STEPLIB  DD   DSN=KC03F2A.A4.LOADLIB,DISP=SHR
+//EXTSTU   DD   DSN=&&EXTSRT,DISP=(OLD,DELETE)
+//REPSTU   DD   SYSOUT=*
+//*
